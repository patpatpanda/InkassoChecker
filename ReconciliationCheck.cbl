@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconciliationCheck.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AVSTAMNINGSRAPPORT ASSIGN TO "AVSTAMNING.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AVSTAMNINGSRAPPORT.
+       01  AVSTAMNINGSRAPPORT-RAD          PIC X(120).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY "P_W255.CPY".
+       COPY "P_W666.CPY".
+
+       01  WS-LOPNR                       PIC S9(10)  COMP-3.
+       01  WS-EDIT-LOPNR                  PIC Z(9)9.
+
+       01  WS-ANTAL-ORPHANS               PIC 9(6) VALUE 0.
+       01  WS-ANTAL-EJ-BORTTAGNA          PIC 9(6) VALUE 0.
+       01  WS-RADANTAL                    PIC 9(6) VALUE 0.
+
+       01  WS-RAPPORT-RAD                 PIC X(120).
+
+       PROCEDURE DIVISION.
+
+       A-MAIN SECTION.
+
+           PERFORM B-CONNECT-TO-DB
+           PERFORM C-OPPNA-RAPPORT
+           PERFORM D-SKRIV-RUBRIK
+           PERFORM E-HITTA-FORALDRALOSA-PAMINNELSER
+           PERFORM F-HITTA-EJ-BORTTAGNA-PAMINNELSER
+           PERFORM G-STANG-RAPPORT
+
+           DISPLAY "Avstämningsrapport klar. Föräldralösa"
+             " paminnelser: " WS-ANTAL-ORPHANS
+           DISPLAY "Betalda fakturor med kvarstående paminnelse: "
+             WS-ANTAL-EJ-BORTTAGNA
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           GOBACK.
+
+       B-CONNECT-TO-DB SECTION.
+
+           EXEC SQL
+               CONNECT TO 'redwarriordb'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "DB CONNECTION FAILED. SQLCODE = " SQLCODE
+               STOP RUN
+           END-IF.
+
+       C-OPPNA-RAPPORT SECTION.
+
+           OPEN OUTPUT AVSTAMNINGSRAPPORT.
+
+       D-SKRIV-RUBRIK SECTION.
+
+           STRING
+             "TYP                  LOPNR  BESKRIVNING"
+             DELIMITED BY SIZE
+             INTO AVSTAMNINGSRAPPORT-RAD
+           END-STRING
+           WRITE AVSTAMNINGSRAPPORT-RAD.
+
+       E-HITTA-FORALDRALOSA-PAMINNELSER SECTION.
+
+      *> paminnelser-rader utan matchande lopnr i faktura - kvarlämnade
+      *> av schemaglidning eller manuella raderingar i faktura.
+           EXEC SQL
+               DECLARE ORPHAN_CURSOR CURSOR FOR
+               SELECT p.lopnr
+               FROM REDWARRIOR.dbo.paminnelser p
+               WHERE NOT EXISTS (
+                   SELECT 1
+                   FROM REDWARRIOR.dbo.faktura f
+                   WHERE f.lopnr = p.lopnr
+               )
+               ORDER BY p.lopnr
+           END-EXEC.
+
+           EXEC SQL
+               OPEN ORPHAN_CURSOR
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH ORPHAN_CURSOR INTO :WS-LOPNR
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM H-SKRIV-ORPHANRAD
+               ELSE
+                   IF SQLCODE NOT = 100
+                       DISPLAY "SQL FEL VID FETCH ORPHAN: " SQLCODE
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE ORPHAN_CURSOR
+           END-EXEC.
+
+       F-HITTA-EJ-BORTTAGNA-PAMINNELSER SECTION.
+
+      *> Fakturor som är helt betalda (belopp_bet >= attbet) men
+      *> fortfarande har en öppen NEJ-paminnelse - REMOVE-BETALDA
+      *> borde ha städat bort dessa. Rader satta på manuell paus
+      *> (PAUSAD) lämnas medvetet öppna av REMOVE-BETALDA, se
+      *> The_Heart.cbl, och räknas därför inte som en avvikelse här.
+           EXEC SQL
+               DECLARE EJ_BORTTAGEN_CURSOR CURSOR FOR
+               SELECT p.lopnr
+               FROM REDWARRIOR.dbo.paminnelser p
+               JOIN REDWARRIOR.dbo.faktura f ON f.lopnr = p.lopnr
+               WHERE f.belopp_bet >= f.attbet
+                 AND p.inkasso_status = 'NEJ'
+               ORDER BY p.lopnr
+           END-EXEC.
+
+           EXEC SQL
+               OPEN EJ_BORTTAGEN_CURSOR
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH EJ_BORTTAGEN_CURSOR INTO :WS-LOPNR
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM I-SKRIV-EJ-BORTTAGEN-RAD
+               ELSE
+                   IF SQLCODE NOT = 100
+                       DISPLAY "SQL FEL VID FETCH EJ_BORTTAGEN: "
+                         SQLCODE
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE EJ_BORTTAGEN_CURSOR
+           END-EXEC.
+
+       H-SKRIV-ORPHANRAD SECTION.
+
+           MOVE WS-LOPNR TO WS-EDIT-LOPNR
+           MOVE SPACES TO WS-RAPPORT-RAD
+
+           STRING
+             "FORALDRALOS PAMINNELSE  " WS-EDIT-LOPNR
+             "  Ingen matchande faktura"
+             DELIMITED BY SIZE
+             INTO WS-RAPPORT-RAD
+           END-STRING
+
+           MOVE WS-RAPPORT-RAD TO AVSTAMNINGSRAPPORT-RAD
+           WRITE AVSTAMNINGSRAPPORT-RAD
+           ADD 1 TO WS-ANTAL-ORPHANS
+           ADD 1 TO WS-RADANTAL.
+
+       I-SKRIV-EJ-BORTTAGEN-RAD SECTION.
+
+           MOVE WS-LOPNR TO WS-EDIT-LOPNR
+           MOVE SPACES TO WS-RAPPORT-RAD
+
+           STRING
+             "BETALD MEN EJ BORTTAGEN " WS-EDIT-LOPNR
+             "  Faktura betald, paminnelse kvarstar"
+             DELIMITED BY SIZE
+             INTO WS-RAPPORT-RAD
+           END-STRING
+
+           MOVE WS-RAPPORT-RAD TO AVSTAMNINGSRAPPORT-RAD
+           WRITE AVSTAMNINGSRAPPORT-RAD
+           ADD 1 TO WS-ANTAL-EJ-BORTTAGNA
+           ADD 1 TO WS-RADANTAL.
+
+       G-STANG-RAPPORT SECTION.
+
+           CLOSE AVSTAMNINGSRAPPORT.
