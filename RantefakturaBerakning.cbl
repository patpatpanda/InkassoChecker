@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RantefakturaBerakning.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY "P_W255.CPY".
+       COPY "P_W673.CPY".
+
+      *> Dröjsmålsränta enligt avtal: referensränta + åtta
+      *> procentenheter, förenklat till en fast årsränta tills en
+      *> parametertabell för räntesatsen efterfrågas.
+       01  WS-ARSRANTA-PROCENT           PIC 9(2)V9(2) VALUE 8.00.
+       01  WS-DAGAR-FORSENAD             PIC S9(9) COMP-5.
+       01  WS-RANTA-BELOPP               PIC S9(9)V9(2) COMP-3.
+       01  WS-ANTAL                      PIC 9(6) VALUE 0.
+       01  ws-count                      PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       A-MAIN SECTION.
+
+           PERFORM B-CONNECT-TO-DB
+           PERFORM C-BERAKNA-RANTA
+
+           DISPLAY "Räntefakturaberäkning klar. Rader skapade: "
+             WS-ANTAL
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           GOBACK.
+
+       B-CONNECT-TO-DB SECTION.
+
+           EXEC SQL
+               CONNECT TO 'redwarriordb'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "DB CONNECTION FAILED. SQLCODE = " SQLCODE
+               STOP RUN
+           END-IF.
+
+       C-BERAKNA-RANTA SECTION.
+
+      *> Förfallna, obetalda fakturor (belopp_bet fortfarande 0) får
+      *> upplupen dröjsmålsränta beräknad utifrån antal dagar sedan
+      *> forfdat: attbet * årsränta% * dagar / 365.
+           EXEC SQL
+               DECLARE RANTA_CURSOR CURSOR FOR
+               SELECT upgnr, kundnr, lopnr, attbet,
+                      DATEDIFF(DAY, forfdat, GETDATE())
+               FROM REDWARRIOR.dbo.faktura
+               WHERE forfdat < CAST(GETDATE() AS DATE)
+                 AND belopp_bet = CAST(0.00 AS DECIMAL(11,2))
+           END-EXEC.
+
+           EXEC SQL
+               OPEN RANTA_CURSOR
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH RANTA_CURSOR INTO
+                       :faktura-upgnr,
+                       :faktura-kundnr,
+                       :faktura-lopnr,
+                       :faktura-attbet,
+                       :WS-DAGAR-FORSENAD
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM D-KONTROLLERA-DUBBLETT
+                   IF ws-count = 0
+                       PERFORM E-SKAPA-RANTEFAKTURA
+                   END-IF
+               ELSE
+                   IF SQLCODE NOT = 100
+                       DISPLAY "SQL FEL VID FETCH RANTA: " SQLCODE
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE RANTA_CURSOR
+           END-EXEC.
+
+       D-KONTROLLERA-DUBBLETT SECTION.
+
+      *> En rantefaktura-rad per lopnr och körningsdag - kör man
+      *> batchen två gånger samma dag dubbelräknas inte räntan.
+           EXEC SQL
+               SELECT COUNT(*) INTO :ws-count
+               FROM REDWARRIOR.dbo.rantefaktura
+               WHERE lopnr = :faktura-lopnr
+                 AND skapad_datum = CAST(GETDATE() AS DATE)
+           END-EXEC.
+
+       E-SKAPA-RANTEFAKTURA SECTION.
+
+           COMPUTE WS-RANTA-BELOPP ROUNDED =
+               faktura-attbet * WS-ARSRANTA-PROCENT / 100
+               * WS-DAGAR-FORSENAD / 365
+
+           MOVE faktura-upgnr TO rantefaktura-upgnr
+           MOVE faktura-kundnr TO rantefaktura-kundnr
+           MOVE faktura-lopnr TO rantefaktura-lopnr
+           MOVE WS-DAGAR-FORSENAD TO rantefaktura-dagar-forsenad
+           MOVE WS-RANTA-BELOPP TO rantefaktura-ranta-belopp
+
+           EXEC SQL
+               SELECT CONVERT(CHAR(10), GETDATE(), 120)
+               INTO :rantefaktura-skapad-datum
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO REDWARRIOR.dbo.rantefaktura
+                   (lopnr, upgnr, kundnr, dagar_forsenad,
+                    ranta_belopp, skapad_datum)
+               VALUES
+                   (:rantefaktura-lopnr, :rantefaktura-upgnr,
+                    :rantefaktura-kundnr,
+                    :rantefaktura-dagar-forsenad,
+                    :rantefaktura-ranta-belopp,
+                    :rantefaktura-skapad-datum)
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-ANTAL
+           ELSE
+               DISPLAY "FEL VID SKAPA-RANTEFAKTURA. SQLCODE = " SQLCODE
+           END-IF.
