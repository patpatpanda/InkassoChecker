@@ -0,0 +1,18 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for batch_checkpoint
+      *> -------------------------------------------
+      *> En rad per program håller reda på senast bearbetade lopnr i
+      *> OBETALDA_CURSOR, så att en avbruten körning kan starta om
+      *> där den slutade i stället för att scanna hela faktura på
+      *> nytt. Raden städas bort när en körning går igenom cursorn
+      *> helt, så nästa körning börjar om från noll.
+           EXEC SQL DECLARE batch_checkpoint TABLE
+           ( programnamn          varchar(30)   NOT NULL
+           , senaste_lopnr        decimal(10)   NOT NULL
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE batch_checkpoint
+      *> -------------------------------------------
+       01  DClbatch-checkpoint.
+           03 checkpoint-programnamn          PIC X(30).
+           03 checkpoint-senaste-lopnr         PIC S9(10)  COMP-3.
