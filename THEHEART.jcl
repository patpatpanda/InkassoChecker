@@ -0,0 +1,38 @@
+//THEHEART JOB (ACCTNO),'INKASSOBATCH',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* Kör The_Heart.cbl:s tre inkassosteg i separat ordning i stället
+//* för i en enda odelad körning - se PARM= på respektive steg och
+//* Z-LAS-STEG-PARM i The_Heart.cbl. Varje steg måste lyckas
+//* (RETURN-CODE 0) innan nästa körs, annars hoppas resten av kedjan
+//* över - se COND= på STEP020/STEP030. Databasanslutningen
+//* (CONNECT TO 'redwarriordb') sköts av programmet självt, inte via
+//* DD-kort. Detsamma gäller STEP030:s utdatafiler
+//* (INKASSOHANDOFF.TXT/INKASSOAVISERING.TXT) - The_Heart.cbl:s
+//* SELECT ... ASSIGN TO är en fast filnamnslitteral, inte en
+//* DDNAME-referens, så de styrs inte av DD-kort här och ska inte
+//* ges några.
+//*
+//STEP010  EXEC PGM=The_Heart,PARM='CHECK'
+//STEPLIB  DD DSN=INKASSO.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* REMOVE-BETALDA/ESKALERA-PAMINNELSE-NIVA hoppas över om
+//* CHECK-OBETALDA-FAKTUROR (STEP010) inte returnerade 0 - annars
+//* riskerar man att städa/eskalera bort ärenden utifrån ett steg som
+//* redan misslyckats.
+//STEP020  EXEC PGM=The_Heart,PARM='REMOVE',COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=INKASSO.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* FLAGGA-FOR-INKASSO körs bara om varken STEP010 eller STEP020
+//* misslyckats - annars flyttas ärenden till inkasso utifrån
+//* föråldrade/ostädade data, precis det denna jobbström ska
+//* förhindra.
+//STEP030  EXEC PGM=The_Heart,PARM='FLAGGA',
+//         COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=INKASSO.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
