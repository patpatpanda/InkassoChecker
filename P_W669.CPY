@@ -0,0 +1,36 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for run_history
+      *> -------------------------------------------
+      *> En rad per anrop av The_Heart/INKASSOChecker, så att
+      *> batchvolymer kan följas över tid och en körning som av
+      *> misstag inte skapade några nya påminnelser syns direkt.
+      *> Sedan The_Heart.cbl:s PARM-styrda jobbsteg (se
+      *> Z-LAS-STEG-PARM/THEHEART.jcl) är varje JCL-steg ett eget
+      *> anrop med sin egen rad - steg pekar ut vilket (CHECK/REMOVE/
+      *> FLAGGA/ALLA) så tre delrader per jobbkörning inte ser ut som
+      *> tre hela körningar med tappade räknare.
+           EXEC SQL DECLARE run_history TABLE
+           ( run_timestamp        datetime      NOT NULL
+           , programnamn          varchar(30)   NOT NULL
+           , steg                 varchar(6)    NOT NULL
+           , antal_infogade       int           NOT NULL
+           , antal_borttagna      int           NOT NULL
+           , antal_flaggade       int           NOT NULL
+           , antal_avskrivna      int           NOT NULL
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE run_history
+      *> -------------------------------------------
+       01  DClrun-history.
+           03 run-history-timestamp           PIC X(19).
+           03 run-history-programnamn         PIC X(30).
+      *> steg: CHECK/REMOVE/FLAGGA för ett enskilt JCL-steg, eller
+      *> ALLA för en odelad körning - se WS-STEG i The_Heart.cbl.
+           03 run-history-steg                PIC X(6).
+           03 run-history-antal-infogade      PIC S9(9)  COMP-5.
+           03 run-history-antal-borttagna     PIC S9(9)  COMP-5.
+           03 run-history-antal-flaggade      PIC S9(9)  COMP-5.
+      *> antal_avskrivna: antal ärenden som denna körning skrev av
+      *> automatiskt (se SKRIV-AV-SMA-BELOPP i The_Heart.cbl) i
+      *> stället för att skicka till inkasso.
+           03 run-history-antal-avskrivna     PIC S9(9)  COMP-5.
