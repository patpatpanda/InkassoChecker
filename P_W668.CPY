@@ -0,0 +1,23 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for inkasso_parameter
+      *> -------------------------------------------
+      *> En rad per upgnr styr hur den uppdragsgivarens ärenden
+      *> hanteras. Saknas en rad för ett upgnr används
+      *> standardvärdena i BYGG-DATUM-PAMINNELSE/FLAGGA-FOR-INKASSO:
+      *> grace_dagar 10, min_belopp 0 och auto_eskalering 'J'.
+      *> min_belopp/auto_eskalering låter en uppdragsgivare som
+      *> sköter inkassobeslut manuellt, eller som inte vill jaga
+      *> småbelopp, undantas från den automatiska flytten till
+      *> inkasso_status = 'JA' i FLAGGA-FOR-INKASSO.
+           EXEC SQL DECLARE inkasso_parameter TABLE
+           ( upgnr                decimal(7)     NOT NULL
+           , grace_dagar          smallint       NOT NULL
+           , min_belopp           decimal(11,2)  NOT NULL
+           , auto_eskalering      char(1)        NOT NULL
+           ) END-EXEC.
+      *> Inga COBOL-värdvariabler för hela raden här - grace_dagar
+      *> läses in i BYGG-DATUM-PAMINNELSE:s egen WS-GRACE-DAGAR, och
+      *> min_belopp/auto_eskalering jämförs direkt i SQL
+      *> (ip.min_belopp/ip.auto_eskalering) i SKRIV-AV-SMA-BELOPP/
+      *> FLAGGA-FOR-INKASSO utan att någonsin behöva stå i en
+      *> COBOL-variabel.
