@@ -0,0 +1,19 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for kundmaster
+      *> -------------------------------------------
+           EXEC SQL DECLARE kundmaster TABLE
+           ( kundnr               decimal(10)  NOT NULL
+           , kundnamn             varchar(60)  NOT NULL
+           , adress               varchar(60)  NOT NULL
+           , postnr               varchar(10)  NOT NULL
+           , postort              varchar(40)  NOT NULL
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE kundmaster
+      *> -------------------------------------------
+       01  DCLkundmaster.
+           03 kundmaster-kundnr                PIC S9(10)  COMP-3.
+           03 kundmaster-kundnamn              PIC X(60).
+           03 kundmaster-adress                PIC X(60).
+           03 kundmaster-postnr                PIC X(10).
+           03 kundmaster-postort               PIC X(40).
