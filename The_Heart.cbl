@@ -3,51 +3,170 @@
 
 
        ENVIRONMENT DIVISION.
-       FILE-CONTROL.
-             
        CONFIGURATION SECTION.
-            
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INKASSOFIL ASSIGN TO "INKASSOHANDOFF.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Avisering till SMS/e-postväxeln samma dag ett ärende flaggas
+      *> för inkasso - se AVISERA-KUND-INNAN-INKASSO.
+           SELECT AVISERINGSFIL ASSIGN TO "INKASSOAVISERING.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-           
+       FD  INKASSOFIL.
+       01  INKASSOFIL-RAD.
+      *> Fast format anpassat efter inkassobyråns inläsningslayout.
+           03 INKASSOFIL-UPGNR            PIC 9(7).
+           03 INKASSOFIL-KUNDNR           PIC 9(10).
+           03 INKASSOFIL-LOPNR            PIC 9(10).
+           03 INKASSOFIL-BELOPP           PIC 9(9)V9(2).
+           03 INKASSOFIL-FORFALLO         PIC X(10).
+
+       FD  AVISERINGSFIL.
+       01  AVISERINGSFIL-RAD.
+      *> Fast format för SMS/e-postväxelns avisering - skrivs samma
+      *> dag ärendet flaggas för inkasso (direkt efter att UPDATE
+      *> ... SET inkasso_status = 'JA' lyckats, se
+      *> AVISERA-KUND-INNAN-INKASSO), så kunden hinner en sista
+      *> påstötning samma dag som ärendet går till inkasso.
+           03 AVISERINGSFIL-KUNDNR        PIC 9(10).
+           03 AVISERINGSFIL-LOPNR         PIC 9(10).
+           03 AVISERINGSFIL-FORFALLO      PIC X(10).
+           03 AVISERINGSFIL-BELOPP        PIC 9(9)V9(2).
 
        WORKING-STORAGE SECTION.
            EXEC SQL INCLUDE SQLCA END-EXEC.
        COPY "P_W255.CPY".
        COPY "P_W666.CPY".
+       COPY "P_W668.CPY".
+       COPY "P_W669.CPY".
+       COPY "P_W670.CPY".
+       COPY "P_W671.CPY".
+       COPY "P_W672.CPY".
+
 
-      
        01 WS-LOGTEXT PIC X(100).
 
-      
+
        01 WS-TIMESTAMP PIC X(20).
        01 WS-ÅR PIC X(4).
        01 WS-MÅNAD PIC X(2).
        01 WS-DAG PIC X(2).
 
        01 ws-count PIC 9(4) VALUE 0.
-          
-       PROCEDURE DIVISION.
+       01 WS-INKASSO-BELOPP PIC S9(9)V9(2) COMP-3.
+       01 WS-INKASSO-ANTAL PIC 9(6) VALUE 0.
+       01 WS-GRACE-DAGAR PIC S9(4) COMP-5 VALUE 10.
+       01 WS-ANTAL-INFOGADE PIC 9(6) VALUE 0.
+       01 WS-ANTAL-BORTTAGNA PIC 9(6) VALUE 0.
+       01 WS-ANTAL-AVSKRIVNA PIC 9(6) VALUE 0.
+       01 WS-ANTAL-AVISERADE PIC 9(6) VALUE 0.
+       01 WS-CHECKPOINT-RADRAKNARE PIC 9(6) VALUE 0.
+       01 WS-CHECKPOINT-INTERVALL PIC 9(6) VALUE 50.
+
+      *> Vilket steg som ska köras - styrs av JCL PARM= (CHECK/
+      *> REMOVE/FLAGGA). Saknas PARM körs hela kedjan i en enda
+      *> körning, precis som innan jobbstyrningen infördes - se
+      *> Z-LAS-STEG-PARM.
+       01 WS-STEG PIC X(6) VALUE "ALLA".
+
+      *> Returkod till anropande JCL-steg. 0 = OK, 16 = allvarligt
+      *> fel (databasanslutning eller cursor-OPEN misslyckades) -
+      *> se B-CONNECT-TO-DB och OPEN-kontrollerna i respektive steg.
+      *> Körningen fortsätter inte till nästa steg om ett tidigare
+      *> steg satt en returkod skild från 0 (kontrolleras av JCL:ens
+      *> COND-parametrar, inte av detta program).
+       01 WS-RETURN-KOD PIC S9(4) COMP-5 VALUE 0.
+
+      *> Lokal flagga för CHECK-OBETALDA-FAKTUROR: sätts bara av dess
+      *> egen OPEN OBETALDA_CURSOR, till skillnad från WS-RETURN-KOD
+      *> som delas av hela steget (och t.ex. också sätts av
+      *> BEARBETA-RETRYKO:s OPEN RETRY_CURSOR) - se TA-BORT-CHECKPOINT
+      *> -kontrollen nedan. Samma mönster som Program1.cbl.
+       01 WS-CURSOR-OPEN-FEL PIC X(1) VALUE "N".
+
+      *> Dubblettskydd på paminnelser.lopnr (samtidig körning som
+      *> förlorar COUNT-mot-INSERT-kapplöpningen) känns igen på
+      *> SQLSTATE '23000' (ANSI/ODBC "integrity constraint
+      *> violation"), inte ett SQLCODE-värde - denna databas är
+      *> SQL Server (GETDATE/DATEADD/ISNULL/REDWARRIOR.dbo.* ovan
+      *> och nedan), inte DB2, så ett DB2-specifikt SQLCODE som
+      *> -803 skulle aldrig matcha en riktig dubblett här och varje
+      *> sådan skulle i stället hamna i retry-kön som ett generiskt
+      *> fel. SQLSTATE är standardfältet i SQLCA för detta och
+      *> portabelt oavsett vilken databas som sitter bakom ESQL-
+      *> lagret.
+
+       LINKAGE SECTION.
+      *> Tas emot från JCL:ens PARM= på EXEC PGM-satsen, enligt
+      *> Language Environment-konventionen (längd, sedan data).
+       01 LK-PARM-LANGD PIC S9(4) COMP.
+       01 LK-PARM-DATA PIC X(80).
+
+       PROCEDURE DIVISION USING LK-PARM-LANGD LK-PARM-DATA.
 
        A-MAIN SECTION.
-          
+
            MOVE "Försöker INSERTA: " TO WS-LOGTEXT
-          
+
            DISPLAY WS-LOGTEXT
 
            PERFORM B-CONNECT-TO-DB
-           PERFORM CHECK-OBETALDA-FAKTUROR
-           PERFORM REMOVE-BETALDA
-           PERFORM FLAGGA-FOR-INKASSO
-           PERFORM BYGG-DATUM-PAMINNELSE
+           PERFORM Z-LAS-STEG-PARM
+
+           EVALUATE WS-STEG
+               WHEN "CHECK"
+                   PERFORM BEARBETA-RETRYKO
+                   PERFORM CHECK-OBETALDA-FAKTUROR
+               WHEN "REMOVE"
+                   PERFORM BEARBETA-RETRYKO
+                   PERFORM REMOVE-BETALDA
+                   PERFORM ESKALERA-PAMINNELSE-NIVA
+               WHEN "FLAGGA"
+                   PERFORM BEARBETA-RETRYKO
+                   PERFORM SKRIV-AV-SMA-BELOPP
+                   OPEN OUTPUT INKASSOFIL
+                   OPEN OUTPUT AVISERINGSFIL
+                   PERFORM FLAGGA-FOR-INKASSO
+                   CLOSE INKASSOFIL
+                   CLOSE AVISERINGSFIL
+               WHEN OTHER
+                   PERFORM BEARBETA-RETRYKO
+                   PERFORM CHECK-OBETALDA-FAKTUROR
+                   PERFORM REMOVE-BETALDA
+                   PERFORM ESKALERA-PAMINNELSE-NIVA
+                   PERFORM SKRIV-AV-SMA-BELOPP
+                   OPEN OUTPUT INKASSOFIL
+                   OPEN OUTPUT AVISERINGSFIL
+                   PERFORM FLAGGA-FOR-INKASSO
+                   CLOSE INKASSOFIL
+                   CLOSE AVISERINGSFIL
+           END-EVALUATE
+
+           PERFORM SPARA-KORNINGSLOGG
            DISPLAY "Inkasso batch klar!"
+
+           MOVE WS-RETURN-KOD TO RETURN-CODE
+
            EXEC SQL
        COMMIT
            END-EXEC
 
            GOBACK.
 
+       Z-LAS-STEG-PARM SECTION.
+
+      *> LK-PARM-LANGD = 0 (inget PARM= angivet) betyder att
+      *> programmet körs direkt, utanför THEHEART-jobbströmmen -
+      *> då körs hela kedjan precis som innan uppdelningen i steg.
+           MOVE "ALLA" TO WS-STEG
+           IF LK-PARM-LANGD > 0
+               MOVE LK-PARM-DATA(1:LK-PARM-LANGD) TO WS-STEG
+           END-IF.
+
        B-CONNECT-TO-DB SECTION.
 
            EXEC SQL
@@ -56,10 +175,14 @@
 
            IF SQLCODE NOT = 0
                DISPLAY "DB CONNECTION FAILED. SQLCODE = " SQLCODE
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF.
        CHECK-OBETALDA-FAKTUROR SECTION.
 
+           MOVE "N" TO WS-CURSOR-OPEN-FEL
+           PERFORM HAMTA-CHECKPOINT
+
            EXEC SQL
                DECLARE OBETALDA_CURSOR CURSOR WITH HOLD FOR
                SELECT
@@ -74,12 +197,19 @@
                FROM REDWARRIOR.dbo.faktura
                WHERE forfdat < CAST(GETDATE() AS DATE)
                  AND belopp_bet = CAST(0.00 AS DECIMAL(11,2))
+                 AND lopnr > :checkpoint-senaste-lopnr
+               ORDER BY lopnr
            END-EXEC.
 
            EXEC SQL
                OPEN OBETALDA_CURSOR
            END-EXEC.
 
+           IF SQLCODE NOT = 0
+               DISPLAY "SQL FEL VID OPEN OBETALDA_CURSOR: " SQLCODE
+               MOVE 16 TO WS-RETURN-KOD
+               MOVE "J" TO WS-CURSOR-OPEN-FEL
+           ELSE
            PERFORM UNTIL SQLCODE = 100
 
                EXEC SQL
@@ -105,13 +235,15 @@
 
                    IF ws-count = 0
 
-                       PERFORM BYGG-DATUM-PAMINNELSE
-
                        MOVE faktura-upgnr TO paminnelser-upgnr
                        MOVE faktura-kundnr TO paminnelser-kundnr
                        MOVE faktura-lopnr TO paminnelser-lopnr
 
+                       PERFORM BYGG-DATUM-PAMINNELSE
+
                        MOVE "NEJ" TO paminnelser-inkasso-status
+                       MOVE 1 TO paminnelser-paminnelse-niva
+                       MOVE "N" TO paminnelser-inkasso-exporterad
                        DISPLAY "Försöker INSERTA:"
                        DISPLAY "UPGNR: " paminnelser-upgnr
                        DISPLAY "KUNDNR: " paminnelser-kundnr
@@ -119,37 +251,139 @@
                        DISPLAY "DATUM: " paminnelser-paminnelse-datum
                        DISPLAY "FORFALLO: " paminnelser-forfallo-datum
                        DISPLAY "STATUS: " paminnelser-inkasso-status
+                       DISPLAY "NIVA: " paminnelser-paminnelse-niva
 
                        EXEC SQL
                            INSERT INTO REDWARRIOR.dbo.paminnelser
            (upgnr, kundnr, lopnr, paminnelse_datum, forfallo_datum,
-                  inkasso_status
+                  inkasso_status, paminnelse_niva, inkasso_exporterad
            )                    VALUES
            (:paminnelser-upgnr, :paminnelser-kundnr, :paminnelser-lopnr,
              :paminnelser-paminnelse-datum, :paminnelser-forfallo-datum,
-                            :paminnelser-inkasso-status)
+                            :paminnelser-inkasso-status,
+             :paminnelser-paminnelse-niva,
+             :paminnelser-inkasso-exporterad)
                        END-EXEC
 
                        IF SQLCODE = 0
                            DISPLAY "Ny påminnelse skapad för LOPNR: "
                              faktura-lopnr
+                           ADD 1 TO WS-ANTAL-INFOGADE
                        ELSE
-                           DISPLAY "FEL VID INSERT: " SQLCODE
+                           IF SQLSTATE = "23000"
+                               DISPLAY
+                                 "Paminnelse fanns redan (dubblett) "
+                                 "för LOPNR: " faktura-lopnr
+                           ELSE
+                               DISPLAY "FEL VID INSERT: " SQLCODE
+                               MOVE faktura-lopnr TO retry-lopnr
+                               MOVE "INSERT" TO retry-operation
+                               MOVE SQLCODE TO retry-felkod
+                               PERFORM SPARA-RETRYKO
+                           END-IF
                        END-IF
                    END-IF
 
+                   MOVE faktura-lopnr TO checkpoint-senaste-lopnr
+                   ADD 1 TO WS-CHECKPOINT-RADRAKNARE
+                   IF WS-CHECKPOINT-RADRAKNARE >=
+                        WS-CHECKPOINT-INTERVALL
+                       PERFORM SPARA-CHECKPOINT
+                       MOVE 0 TO WS-CHECKPOINT-RADRAKNARE
+                   END-IF
+
                ELSE
                    IF SQLCODE NOT = 100
                        DISPLAY "SQL FEL VID FETCH: " SQLCODE
                    END-IF
                END-IF
 
-           END-PERFORM.
+           END-PERFORM
+           END-IF.
 
            EXEC SQL
                CLOSE OBETALDA_CURSOR
            END-EXEC.
 
+      *> Checkpointen tas bara bort om cursorn verkligen gick igenom
+      *> hela faktura (SQLCODE 100) - misslyckades OPEN OBETALDA_CURSOR
+      *> ovan har PERFORM UNTIL aldrig kört, och då ska nästa
+      *> körning återuppta från samma checkpoint, inte scanna om
+      *> från början.
+      *> Kontrolleras via WS-CURSOR-OPEN-FEL (satt bara av denna
+      *> sektions egen OPEN), inte det delade WS-RETURN-KOD - annars
+      *> hade t.ex. ett misslyckat OPEN RETRY_CURSOR i BEARBETA-RETRYKO
+      *> (som körs strax innan i A-MAIN) felaktigt blockerat borttag
+      *> av en checkpoint som denna sektion själv fullföljde.
+           IF WS-CURSOR-OPEN-FEL = "N"
+               PERFORM TA-BORT-CHECKPOINT
+           END-IF.
+
+       HAMTA-CHECKPOINT SECTION.
+
+      *> Läser senast bearbetade lopnr för denna körning. Saknas en
+      *> rad (dvs. föregående körning gick igenom hela cursorn utan
+      *> avbrott) börjar vi om från noll.
+           MOVE "The_Heart" TO checkpoint-programnamn
+           MOVE 0 TO checkpoint-senaste-lopnr
+
+           EXEC SQL
+               SELECT senaste_lopnr INTO :checkpoint-senaste-lopnr
+               FROM REDWARRIOR.dbo.batch_checkpoint
+               WHERE programnamn = :checkpoint-programnamn
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               DISPLAY "FEL VID HAMTA-CHECKPOINT: " SQLCODE
+               MOVE 0 TO checkpoint-senaste-lopnr
+           END-IF.
+
+       SPARA-CHECKPOINT SECTION.
+
+      *> Sparar undan var vi kom i cursorn och committar, så en
+      *> avbruten körning kan starta om efter senast sparade lopnr
+      *> i stället för att scanna hela faktura på nytt.
+           EXEC SQL
+               SELECT COUNT(*) INTO :ws-count
+               FROM REDWARRIOR.dbo.batch_checkpoint
+               WHERE programnamn = :checkpoint-programnamn
+           END-EXEC
+
+           IF ws-count = 0
+               EXEC SQL
+                   INSERT INTO REDWARRIOR.dbo.batch_checkpoint
+                       (programnamn, senaste_lopnr)
+                   VALUES
+                       (:checkpoint-programnamn,
+                        :checkpoint-senaste-lopnr)
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   UPDATE REDWARRIOR.dbo.batch_checkpoint
+                   SET senaste_lopnr = :checkpoint-senaste-lopnr
+                   WHERE programnamn = :checkpoint-programnamn
+               END-EXEC
+           END-IF
+
+           IF SQLCODE NOT = 0
+               DISPLAY "FEL VID SPARA-CHECKPOINT: " SQLCODE
+           END-IF
+
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+       TA-BORT-CHECKPOINT SECTION.
+
+           EXEC SQL
+               DELETE FROM REDWARRIOR.dbo.batch_checkpoint
+               WHERE programnamn = :checkpoint-programnamn
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               DISPLAY "FEL VID TA-BORT-CHECKPOINT: " SQLCODE
+           END-IF.
+
        BYGG-DATUM-PAMINNELSE SECTION.
 
            *> Hämta dagens datum i ISO-format: YYYYMMDDhhmmss...
@@ -167,56 +401,759 @@
              INTO paminnelser-paminnelse-datum
            END-STRING
 
-           *> Sätt förfallodatum till 10 dagar från idag
+           *> Antal dagars respit styrs per upgnr av
+           *> inkasso_parameter - saknas en rad används 10 dagar.
+           MOVE 10 TO WS-GRACE-DAGAR
            EXEC SQL
-              SELECT CONVERT(CHAR(10), DATEADD(DAY, 10, GETDATE()), 120)
+               SELECT grace_dagar INTO :WS-GRACE-DAGAR
+               FROM REDWARRIOR.dbo.inkasso_parameter
+               WHERE upgnr = :paminnelser-upgnr
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               DISPLAY "FEL VID LASNING AV INKASSO_PARAMETER: " SQLCODE
+               MOVE 10 TO WS-GRACE-DAGAR
+           END-IF
+
+           EXEC SQL
+              SELECT CONVERT(CHAR(10),
+                     DATEADD(DAY, :WS-GRACE-DAGAR, GETDATE()), 120)
                INTO :paminnelser-forfallo-datum
            END-EXEC.
 
-    REMOVE-BETALDA SECTION.
+       REMOVE-BETALDA SECTION.
+
+      *> Endast helt betalda fakturor (belopp_bet >= attbet) tas bort
+      *> ur paminnelser. En delbetalning lämnar ärendet kvar öppet -
+      *> det kvarstående beloppet (attbet - belopp_bet) räknas fram
+      *> live av alla rapporter/exportprogram, så påminnelsen följer
+      *> automatiskt den nya, lägre summan i stället för att kunden
+      *> tappas ur dunningcykeln. Ärenden som en analytiker satt på
+      *> manuell paus (inkasso_status = PAUSAD, t.ex. tvist eller
+      *> konkurs) rör vi inte alls, även om fakturan blir betald -
+      *> de måste släppas manuellt.
+      *>
+      *> Raderas rad för rad via en cursor (i stället för en enda
+      *> mängdbaserad DELETE) så att statusen hinner skrivas till
+      *> paminnelser_history innan raden försvinner - se
+      *> SPARA-STATUSHISTORIK.
+           EXEC SQL
+               DECLARE BORTTAGNING_CURSOR CURSOR FOR
+               SELECT p.lopnr, p.inkasso_status
+               FROM REDWARRIOR.dbo.paminnelser p
+               JOIN REDWARRIOR.dbo.faktura f ON f.lopnr = p.lopnr
+               WHERE f.belopp_bet >= f.attbet
+                 AND p.inkasso_status <> 'PAUSAD'
+           END-EXEC.
+
+           EXEC SQL
+               OPEN BORTTAGNING_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "SQL FEL VID OPEN BORTTAGNING_CURSOR: " SQLCODE
+               MOVE 16 TO WS-RETURN-KOD
+           ELSE
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH BORTTAGNING_CURSOR INTO
+                       :paminnelser-lopnr, :paminnelser-inkasso-status
+               END-EXEC
+
+               IF SQLCODE = 0
+
+                   MOVE paminnelser-lopnr TO history-lopnr
+                   MOVE paminnelser-inkasso-status TO history-old-status
+                   MOVE "BORTTAGEN" TO history-new-status
+                   PERFORM SPARA-STATUSHISTORIK
+
+                   EXEC SQL
+                       DELETE FROM REDWARRIOR.dbo.paminnelser
+                       WHERE lopnr = :paminnelser-lopnr
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       ADD 1 TO WS-ANTAL-BORTTAGNA
+                   ELSE
+                       DISPLAY "FEL I REMOVE-BETALDA. SQLCODE = "
+                         SQLCODE
+                       MOVE paminnelser-lopnr TO retry-lopnr
+                       MOVE "DELETE" TO retry-operation
+                       MOVE SQLCODE TO retry-felkod
+                       PERFORM SPARA-RETRYKO
+                   END-IF
+
+               ELSE
+                   IF SQLCODE NOT = 100
+                       DISPLAY "SQL FEL VID FETCH BORTTAGNING: "
+                         SQLCODE
+                   END-IF
+               END-IF
+
+           END-PERFORM
+           END-IF.
+
+           EXEC SQL
+               CLOSE BORTTAGNING_CURSOR
+           END-EXEC.
+
+           DISPLAY "Betalda fakturor borttagna från paminnelser: "
+             WS-ANTAL-BORTTAGNA.
+
+       SPARA-STATUSHISTORIK SECTION.
+
+      *> Loggar en statusövergång eller radering i paminnelser_history
+      *> - anropas från REMOVE-BETALDA (old-status/BORTTAGEN) och
+      *> FLAGGA-FOR-INKASSO (NEJ/JA). Anroparen fyller i history-lopnr,
+      *> history-old-status och history-new-status innan PERFORM.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP(1:4) TO WS-ÅR
+           MOVE WS-TIMESTAMP(5:2) TO WS-MÅNAD
+           MOVE WS-TIMESTAMP(7:2) TO WS-DAG
+
+           STRING
+             WS-ÅR "-" WS-MÅNAD "-" WS-DAG
+             " " WS-TIMESTAMP(9:2) ":" WS-TIMESTAMP(11:2)
+             ":" WS-TIMESTAMP(13:2)
+             DELIMITED BY SIZE
+             INTO history-changed-at
+           END-STRING
 
-    EXEC SQL
-        DELETE FROM paminnelser
-        WHERE EXISTS (
-            SELECT 1
-            FROM faktura
-            WHERE faktura.lopnr = paminnelser.lopnr
-              AND belopp_bet > 0
-        )
-    END-EXEC
+           MOVE "The_Heart" TO history-changed-by-program
 
+           EXEC SQL
+               INSERT INTO REDWARRIOR.dbo.paminnelser_history
+                   (lopnr, old_status, new_status,
+                    changed_by_program, changed_at)
+               VALUES
+                   (:history-lopnr, :history-old-status,
+                    :history-new-status, :history-changed-by-program,
+                    :history-changed-at)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "FEL VID SPARA-STATUSHISTORIK: " SQLCODE
+           END-IF.
+
+       SPARA-RETRYKO SECTION.
+
+      *> Loggar en misslyckad INSERT/UPDATE i retry_queue så att
+      *> BEARBETA-RETRYKO kan försöka på nytt vid en senare körning.
+      *> Anroparen fyller i retry-lopnr, retry-operation och
+      *> retry-felkod innan PERFORM.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP(1:4) TO WS-ÅR
+           MOVE WS-TIMESTAMP(5:2) TO WS-MÅNAD
+           MOVE WS-TIMESTAMP(7:2) TO WS-DAG
+
+           STRING
+             WS-ÅR "-" WS-MÅNAD "-" WS-DAG
+             " " WS-TIMESTAMP(9:2) ":" WS-TIMESTAMP(11:2)
+             ":" WS-TIMESTAMP(13:2)
+             DELIMITED BY SIZE
+             INTO retry-created-at
+           END-STRING
+
+           MOVE "N" TO retry-retried
+
+           EXEC SQL
+               INSERT INTO REDWARRIOR.dbo.retry_queue
+                   (lopnr, operation, felkod, created_at, retried)
+               VALUES
+                   (:retry-lopnr, :retry-operation, :retry-felkod,
+                    :retry-created-at, :retry-retried)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "FEL VID SPARA-RETRYKO: " SQLCODE
+           END-IF.
+
+       BEARBETA-RETRYKO SECTION.
+
+      *> Försöker läka tidigare misslyckade rader innan dagens
+      *> ordinarie körning startar.
+      *>
+      *> INSERT-fel (CHECK-OBETALDA-FAKTUROR): checkpointen har redan
+      *> passerat dessa lopnr, så OBETALDA_CURSOR hittar dem aldrig
+      *> igen - de måste läkas här explicit.
+      *>
+      *> UPDATE-fel (FLAGGA-FOR-INKASSO/SKRIV-AV-SMA-BELOPP): respektive
+      *> cursor väljer om samma rad automatiskt så länge den
+      *> fortfarande matchar sitt WHERE-villkor (inkasso_status =
+      *> 'NEJ'), så här kontrollerar vi bara om raden redan läkt sig
+      *> själv och i så fall stänger vi av den i kön.
+      *>
+      *> UPDATE-NIVA-fel (ESKALERA-PAMINNELSE-NIVA): samma idé, men
+      *> den UPDATE:n lämnar inkasso_status kvar på 'NEJ' och ändrar
+      *> bara paminnelse_niva - egen operationskod och egen
+      *> läkningskontroll (KONTROLLERA-NIVA-RETRY) eftersom
+      *> KONTROLLERA-UPDATE-RETRY:s "status <> NEJ"-test aldrig skulle
+      *> slå till för den här raden.
+      *>
+      *> DELETE-fel (REMOVE-BETALDA): BORTTAGNING_CURSOR filtrerar på
+      *> f.belopp_bet >= f.attbet, precis som denna kontroll, men körs
+      *> bara i STEP020/REMOVE - misslyckas DELETE:n där läks den inte
+      *> av sig själv förrän REMOVE körs igen, så vi försöker den
+      *> på nytt här explicit i stället för att bara vänta.
+      *>
+      *> WHERE-villkoret nedan begränsar vilka operationskoder som
+      *> hämtas till dem som hör hemma i det JCL-steg som faktiskt
+      *> kör just nu (WS-STEG) - annars skulle t.ex. STEP010/CHECK
+      *> läka en DELETE-rad som egentligen tillhör STEP020/REMOVE,
+      *> och den lyckade läkningen skulle räknas in i fel steg
+      *> antal_borttagna i run_history (se SPARA-KORNINGSLOGG).
+      *> WS-STEG = 'ALLA' (odelad körning) matchar allt, precis som
+      *> innan uppdelningen i steg.
+           EXEC SQL
+               DECLARE RETRY_CURSOR CURSOR FOR
+               SELECT lopnr, operation
+               FROM REDWARRIOR.dbo.retry_queue
+               WHERE retried = 'N'
+                 AND ( :WS-STEG = 'ALLA'
+                    OR (:WS-STEG = 'CHECK' AND operation = 'INSERT')
+                    OR (:WS-STEG = 'REMOVE' AND operation IN
+                          ('DELETE', 'UPDATE-NIVA'))
+                    OR (:WS-STEG = 'FLAGGA' AND operation = 'UPDATE') )
+           END-EXEC.
+
+           EXEC SQL
+               OPEN RETRY_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "SQL FEL VID OPEN RETRY_CURSOR: " SQLCODE
+               MOVE 16 TO WS-RETURN-KOD
+           ELSE
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH RETRY_CURSOR INTO
+                       :retry-lopnr, :retry-operation
+               END-EXEC
+
+               IF SQLCODE = 0
+                   IF retry-operation = "INSERT"
+                       PERFORM FORSOK-INSERT-PAMINNELSE-IGEN
+                   ELSE
+                       IF retry-operation = "UPDATE"
+                           PERFORM KONTROLLERA-UPDATE-RETRY
+                       ELSE
+                           IF retry-operation = "DELETE"
+                               PERFORM FORSOK-DELETE-PAMINNELSE-IGEN
+                           ELSE
+                               IF retry-operation = "UPDATE-NIVA"
+                                   PERFORM KONTROLLERA-NIVA-RETRY
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               ELSE
+                   IF SQLCODE NOT = 100
+                       DISPLAY "SQL FEL VID FETCH RETRYKO: " SQLCODE
+                   END-IF
+               END-IF
+
+           END-PERFORM
+           END-IF.
+
+           EXEC SQL
+               CLOSE RETRY_CURSOR
+           END-EXEC.
+
+       FORSOK-INSERT-PAMINNELSE-IGEN SECTION.
+
+           EXEC SQL
+               SELECT upgnr, kundnr INTO
+                   :faktura-upgnr, :faktura-kundnr
+               FROM REDWARRIOR.dbo.faktura
+               WHERE lopnr = :retry-lopnr
+                 AND belopp_bet = CAST(0.00 AS DECIMAL(11,2))
            END-EXEC
 
            IF SQLCODE = 0
-               DISPLAY "Betalda fakturor borttagna från paminnelser."
+
+               EXEC SQL
+                   SELECT COUNT(*) INTO :ws-count
+                   FROM REDWARRIOR.dbo.paminnelser
+                   WHERE lopnr = :retry-lopnr
+               END-EXEC
+
+               IF ws-count = 0
+                   MOVE faktura-upgnr TO paminnelser-upgnr
+                   MOVE faktura-kundnr TO paminnelser-kundnr
+                   MOVE retry-lopnr TO paminnelser-lopnr
+
+                   PERFORM BYGG-DATUM-PAMINNELSE
+
+                   MOVE "NEJ" TO paminnelser-inkasso-status
+                   MOVE 1 TO paminnelser-paminnelse-niva
+                   MOVE "N" TO paminnelser-inkasso-exporterad
+
+                   EXEC SQL
+                       INSERT INTO REDWARRIOR.dbo.paminnelser
+           (upgnr, kundnr, lopnr, paminnelse_datum, forfallo_datum,
+                  inkasso_status, paminnelse_niva, inkasso_exporterad
+           )                    VALUES
+           (:paminnelser-upgnr, :paminnelser-kundnr, :paminnelser-lopnr,
+             :paminnelser-paminnelse-datum, :paminnelser-forfallo-datum,
+                            :paminnelser-inkasso-status,
+             :paminnelser-paminnelse-niva,
+             :paminnelser-inkasso-exporterad)
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       DISPLAY "Retry lyckades för LOPNR: " retry-lopnr
+                       ADD 1 TO WS-ANTAL-INFOGADE
+                       PERFORM MARKERA-RETRY-KLAR
+                   ELSE
+                       IF SQLSTATE = "23000"
+                           DISPLAY
+                             "Paminnelse fanns redan (dubblett) vid "
+                             "retry för LOPNR: " retry-lopnr
+                           PERFORM MARKERA-RETRY-KLAR
+                       ELSE
+                           DISPLAY "RETRY MISSLYCKADES IGEN. SQLCODE = "
+                             SQLCODE
+                       END-IF
+                   END-IF
+               ELSE
+      *> Redan infogad av en tidigare körning - stäng av kön.
+                   PERFORM MARKERA-RETRY-KLAR
+               END-IF
+
            ELSE
                IF SQLCODE = 100
-                   DISPLAY
-                     "Inga betalda fakturor hittades i paminnelser."
+      *> Fakturan är inte längre obetald - inget att läka.
+                   PERFORM MARKERA-RETRY-KLAR
                ELSE
-                   DISPLAY "FEL I REMOVE-BETALDA. SQLCODE = " SQLCODE
+                   DISPLAY "SQL FEL VID RETRY-LASNING: " SQLCODE
                END-IF
            END-IF.
 
-       FLAGGA-FOR-INKASSO SECTION.
+       KONTROLLERA-UPDATE-RETRY SECTION.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :ws-count
+               FROM REDWARRIOR.dbo.paminnelser
+               WHERE lopnr = :retry-lopnr
+                 AND inkasso_status = 'NEJ'
+           END-EXEC
+
+           IF SQLCODE = 0 AND ws-count = 0
+      *> Raden är inte längre NEJ - INKASSO_CURSOR har redan läkt
+      *> den, eller den har tagits bort/pausats sedan dess.
+               PERFORM MARKERA-RETRY-KLAR
+           END-IF.
+
+       KONTROLLERA-NIVA-RETRY SECTION.
 
+      *> Motsvarigheten till KONTROLLERA-UPDATE-RETRY för
+      *> ESKALERA-PAMINNELSE-NIVA:s UPDATE, som lämnar inkasso_status
+      *> på 'NEJ' och bara flyttar paminnelse_niva från 1 till 2.
+      *> Raden är läkt när ESKALERA_CURSOR inte längre skulle
+      *> välja ut den (niva inte längre 1), eller när den
+      *> försvunnit/pausats av någon annan anledning under tiden.
            EXEC SQL
-               UPDATE REDWARRIOR.dbo.paminnelser
-               SET inkasso_status = 'JA'
-               WHERE forfallo_datum < CAST(GETDATE() AS DATE)
+               SELECT COUNT(*) INTO :ws-count
+               FROM REDWARRIOR.dbo.paminnelser
+               WHERE lopnr = :retry-lopnr
                  AND inkasso_status = 'NEJ'
+                 AND paminnelse_niva = 1
+           END-EXEC
+
+           IF SQLCODE = 0 AND ws-count = 0
+               PERFORM MARKERA-RETRY-KLAR
+           END-IF.
+
+       FORSOK-DELETE-PAMINNELSE-IGEN SECTION.
+
+           EXEC SQL
+               SELECT p.inkasso_status, f.belopp_bet, f.attbet INTO
+                   :paminnelser-inkasso-status,
+                   :faktura-belopp-bet, :faktura-attbet
+               FROM REDWARRIOR.dbo.paminnelser p
+               JOIN REDWARRIOR.dbo.faktura f ON f.lopnr = p.lopnr
+               WHERE p.lopnr = :retry-lopnr
            END-EXEC
 
            IF SQLCODE = 0
-               DISPLAY "Skickar påminnelse till kund: " faktura-kundnr
-              
+               IF faktura-belopp-bet >= faktura-attbet
+                 AND paminnelser-inkasso-status <> "PAUSAD"
+                   EXEC SQL
+                       DELETE FROM REDWARRIOR.dbo.paminnelser
+                       WHERE lopnr = :retry-lopnr
+                   END-EXEC
 
+                   IF SQLCODE = 0
+                       DISPLAY "Retry (DELETE) lyckades för LOPNR: "
+                         retry-lopnr
+                       ADD 1 TO WS-ANTAL-BORTTAGNA
+                       PERFORM MARKERA-RETRY-KLAR
+                   ELSE
+                       DISPLAY
+                         "RETRY (DELETE) MISSLYCKADES IGEN. SQLCODE = "
+                         SQLCODE
+                   END-IF
+               ELSE
+      *> Raden pausades eller fick en ny delbetalning sedan den
+      *> misslyckade DELETE:n - ska inte längre tas bort.
+                   PERFORM MARKERA-RETRY-KLAR
+               END-IF
            ELSE
                IF SQLCODE = 100
-                   DISPLAY "Inga påminnelser att flagga för inkasso."
+      *> Raden finns inte längre - borttagen ändå sedan dess.
+                   PERFORM MARKERA-RETRY-KLAR
                ELSE
-                   DISPLAY "FEL VID FLAGGA-FOR-INKASSO. SQLCODE = "
+                   DISPLAY "SQL FEL VID RETRY-LASNING (DELETE): "
                      SQLCODE
                END-IF
            END-IF.
 
+       MARKERA-RETRY-KLAR SECTION.
+
+           EXEC SQL
+               UPDATE REDWARRIOR.dbo.retry_queue
+               SET retried = 'J'
+               WHERE lopnr = :retry-lopnr
+                 AND operation = :retry-operation
+                 AND retried = 'N'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "FEL VID MARKERA-RETRY-KLAR: " SQLCODE
+           END-IF.
+
+       ESKALERA-PAMINNELSE-NIVA SECTION.
+
+      *> Nivå 1-påminnelser vars förfallodatum har passerat utan
+      *> betalning får en ny nivå 2-påminnelse med nytt
+      *> förfallodatum. Först när även nivå 2 löper ut flaggas
+      *> ärendet för inkasso, se FLAGGA-FOR-INKASSO.
+           EXEC SQL
+               DECLARE ESKALERA_CURSOR CURSOR FOR
+               SELECT p.lopnr, p.upgnr
+               FROM REDWARRIOR.dbo.paminnelser p
+               JOIN REDWARRIOR.dbo.faktura f ON f.lopnr = p.lopnr
+               WHERE p.inkasso_status = 'NEJ'
+                 AND p.paminnelse_niva = 1
+                 AND p.forfallo_datum < CAST(GETDATE() AS DATE)
+                 AND f.belopp_bet < f.attbet
+           END-EXEC.
+
+           EXEC SQL
+               OPEN ESKALERA_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "SQL FEL VID OPEN ESKALERA_CURSOR: " SQLCODE
+               MOVE 16 TO WS-RETURN-KOD
+           ELSE
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH ESKALERA_CURSOR INTO
+                       :paminnelser-lopnr, :paminnelser-upgnr
+               END-EXEC
+
+               IF SQLCODE = 0
+
+                   PERFORM BYGG-DATUM-PAMINNELSE
+
+                   EXEC SQL
+                       UPDATE REDWARRIOR.dbo.paminnelser
+                       SET paminnelse_niva = 2,
+                           paminnelse_datum =
+                             :paminnelser-paminnelse-datum,
+                           forfallo_datum =
+                             :paminnelser-forfallo-datum
+                       WHERE lopnr = :paminnelser-lopnr
+                         AND paminnelse_niva = 1
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       DISPLAY "Andra påminnelsen skapad för LOPNR: "
+                         paminnelser-lopnr
+                   ELSE
+                       DISPLAY "FEL VID ESKALERING TILL NIVA 2: "
+                         SQLCODE
+      *> Egen operationskod (inte bara "UPDATE") eftersom denna
+      *> UPDATE inte ändrar inkasso_status - KONTROLLERA-UPDATE-RETRY
+      *> läkningskontroll (status <> NEJ) passar inte här, se
+      *> KONTROLLERA-NIVA-RETRY.
+                       MOVE paminnelser-lopnr TO retry-lopnr
+                       MOVE "UPDATE-NIVA" TO retry-operation
+                       MOVE SQLCODE TO retry-felkod
+                       PERFORM SPARA-RETRYKO
+                   END-IF
+
+               ELSE
+                   IF SQLCODE NOT = 100
+                       DISPLAY "SQL FEL VID FETCH ESKALERING: " SQLCODE
+                   END-IF
+               END-IF
+
+           END-PERFORM
+           END-IF.
+
+           EXEC SQL
+               CLOSE ESKALERA_CURSOR
+           END-EXEC.
+
+       SKRIV-AV-SMA-BELOPP SECTION.
+
+      *> Ärenden som annars skulle eskalerats till inkasso (nivå 2,
+      *> förfallodatum passerat) men vars utestående belopp ligger
+      *> under uppdragsgivarens min_belopp (se P_W668.CPY, req014)
+      *> skrivs av med en egen status i stället för att skickas till
+      *> en inkassobyrå vars avgift skulle överstiga fordran, eller
+      *> lämnas kvar som NEJ för alltid. Saknas en rad i
+      *> inkasso_parameter för upgnr är min_belopp 0, dvs. ingen
+      *> automatisk avskrivning sker som standard.
+      *>
+      *> Uppdragsgivare med auto_eskalering = 'N' (manuell hantering,
+      *> se req014) berörs inte av avskrivningen - deras ärenden ska
+      *> förbli NEJ tills en analytiker tar ställning, inte skrivas
+      *> av automatiskt bara för att de råkar vara under gränsen.
+           MOVE 0 TO WS-ANTAL-AVSKRIVNA
+
+           EXEC SQL
+               DECLARE AVSKRIVNING_CURSOR CURSOR FOR
+               SELECT p.lopnr
+               FROM REDWARRIOR.dbo.paminnelser p
+               JOIN REDWARRIOR.dbo.faktura f ON f.lopnr = p.lopnr
+               JOIN REDWARRIOR.dbo.inkasso_parameter ip
+                 ON ip.upgnr = p.upgnr
+               WHERE p.forfallo_datum < CAST(GETDATE() AS DATE)
+                 AND p.inkasso_status = 'NEJ'
+                 AND p.paminnelse_niva = 2
+                 AND ip.auto_eskalering = 'J'
+                 AND (f.attbet - f.belopp_bet) < ip.min_belopp
+           END-EXEC.
+
+           EXEC SQL
+               OPEN AVSKRIVNING_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "SQL FEL VID OPEN AVSKRIVNING_CURSOR: " SQLCODE
+               MOVE 16 TO WS-RETURN-KOD
+           ELSE
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH AVSKRIVNING_CURSOR INTO :paminnelser-lopnr
+               END-EXEC
+
+               IF SQLCODE = 0
+
+                   EXEC SQL
+                       UPDATE REDWARRIOR.dbo.paminnelser
+                       SET inkasso_status = 'AVSKRIVEN'
+                       WHERE lopnr = :paminnelser-lopnr
+                         AND inkasso_status = 'NEJ'
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       ADD 1 TO WS-ANTAL-AVSKRIVNA
+                       MOVE paminnelser-lopnr TO history-lopnr
+                       MOVE "NEJ" TO history-old-status
+                       MOVE "AVSKRIVEN" TO history-new-status
+                       PERFORM SPARA-STATUSHISTORIK
+                   ELSE
+                       DISPLAY "FEL VID SKRIV-AV-SMA-BELOPP. SQLCODE = "
+                         SQLCODE
+                       MOVE paminnelser-lopnr TO retry-lopnr
+                       MOVE "UPDATE" TO retry-operation
+                       MOVE SQLCODE TO retry-felkod
+                       PERFORM SPARA-RETRYKO
+                   END-IF
+
+               ELSE
+                   IF SQLCODE NOT = 100
+                       DISPLAY "SQL FEL VID FETCH AVSKRIVNING: " SQLCODE
+                   END-IF
+               END-IF
+
+           END-PERFORM
+           END-IF.
+
+           EXEC SQL
+               CLOSE AVSKRIVNING_CURSOR
+           END-EXEC.
+
+           DISPLAY "Ärenden avskrivna (under min_belopp): "
+             WS-ANTAL-AVSKRIVNA.
+
+       FLAGGA-FOR-INKASSO SECTION.
+
+      *> Endast ärenden som redan hunnit till nivå 2 (andra
+      *> påminnelsen) och vars förfallodatum passerat flyttas till
+      *> inkasso - se ESKALERA-PAMINNELSE-NIVA för nivåhanteringen.
+      *> Exportfilen för inkassobyråns portal och kundaviseringen
+      *> skrivs först sedan UPDATE ... SET inkasso_exporterad = 'J'
+      *> har lyckats, inte innan - misslyckas UPDATE:en väljer nästa
+      *> körnings INKASSO_CURSOR (som filtrerar på
+      *> inkasso_exporterad = 'N') samma rad igen, och den ska då
+      *> exporteras/aviseras då, inte redan nu en gång till.
+      *>
+      *> Uppdragsgivare med en rad i inkasso_parameter kan stänga av
+      *> den automatiska eskaleringen helt (auto_eskalering <> 'J')
+      *> eller sätta en undre beloppsgräns (min_belopp) - saknas
+      *> raden gäller standardvärdena (auto_eskalering 'J',
+      *> min_belopp 0), dvs. samma beteende som innan denna kontroll
+      *> infördes.
+           MOVE 0 TO WS-INKASSO-ANTAL
+
+           EXEC SQL
+               DECLARE INKASSO_CURSOR CURSOR FOR
+               SELECT p.upgnr, p.kundnr, p.lopnr,
+                      f.attbet - f.belopp_bet, p.forfallo_datum
+               FROM REDWARRIOR.dbo.paminnelser p
+               JOIN REDWARRIOR.dbo.faktura f ON f.lopnr = p.lopnr
+               LEFT JOIN REDWARRIOR.dbo.inkasso_parameter ip
+                 ON ip.upgnr = p.upgnr
+               WHERE p.forfallo_datum < CAST(GETDATE() AS DATE)
+                 AND p.inkasso_status = 'NEJ'
+                 AND p.paminnelse_niva = 2
+                 AND p.inkasso_exporterad = 'N'
+                 AND ISNULL(ip.auto_eskalering, 'J') = 'J'
+                 AND (f.attbet - f.belopp_bet) >=
+                     ISNULL(ip.min_belopp, CAST(0.00 AS DECIMAL(11,2)))
+           END-EXEC.
+
+           EXEC SQL
+               OPEN INKASSO_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "SQL FEL VID OPEN INKASSO_CURSOR: " SQLCODE
+               MOVE 16 TO WS-RETURN-KOD
+           ELSE
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH INKASSO_CURSOR INTO
+                       :paminnelser-upgnr,
+                       :paminnelser-kundnr,
+                       :paminnelser-lopnr,
+                       :WS-INKASSO-BELOPP,
+                       :paminnelser-forfallo-datum
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EXEC SQL
+                       UPDATE REDWARRIOR.dbo.paminnelser
+                       SET inkasso_status = 'JA',
+                           inkasso_exporterad = 'J'
+                       WHERE lopnr = :paminnelser-lopnr
+                         AND inkasso_status = 'NEJ'
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       PERFORM G-SKRIV-INKASSORAD
+                       PERFORM AVISERA-KUND-INNAN-INKASSO
+                       ADD 1 TO WS-INKASSO-ANTAL
+                       MOVE paminnelser-lopnr TO history-lopnr
+                       MOVE "NEJ" TO history-old-status
+                       MOVE "JA" TO history-new-status
+                       PERFORM SPARA-STATUSHISTORIK
+                   ELSE
+                       DISPLAY "FEL VID FLAGGA-FOR-INKASSO. SQLCODE = "
+                         SQLCODE
+                       MOVE paminnelser-lopnr TO retry-lopnr
+                       MOVE "UPDATE" TO retry-operation
+                       MOVE SQLCODE TO retry-felkod
+                       PERFORM SPARA-RETRYKO
+                   END-IF
+               ELSE
+                   IF SQLCODE NOT = 100
+                       DISPLAY "SQL FEL VID FETCH INKASSO: " SQLCODE
+                   END-IF
+               END-IF
+
+           END-PERFORM
+           END-IF.
+
+           EXEC SQL
+               CLOSE INKASSO_CURSOR
+           END-EXEC.
+
+           DISPLAY "Påminnelser flaggade för inkasso: "
+             WS-INKASSO-ANTAL.
+           DISPLAY "Aviseringar skrivna innan inkasso: "
+             WS-ANTAL-AVISERADE.
+
+       G-SKRIV-INKASSORAD SECTION.
+
+           MOVE paminnelser-upgnr TO INKASSOFIL-UPGNR
+           MOVE paminnelser-kundnr TO INKASSOFIL-KUNDNR
+           MOVE paminnelser-lopnr TO INKASSOFIL-LOPNR
+           MOVE WS-INKASSO-BELOPP TO INKASSOFIL-BELOPP
+           MOVE paminnelser-forfallo-datum TO INKASSOFIL-FORFALLO
+
+           WRITE INKASSOFIL-RAD.
+
+       AVISERA-KUND-INNAN-INKASSO SECTION.
+
+      *> Skrivs samma dag ärendet flaggas för inkasso, direkt efter
+      *> att UPDATE ... SET inkasso_status = 'JA' lyckats i
+      *> FLAGGA-FOR-INKASSO (samma plats som G-SKRIV-INKASSORAD),
+      *> så en misslyckad UPDATE inte ger en avisering för ett
+      *> ärende som i själva verket förblir 'NEJ' och exporteras/
+      *> aviseras på nytt nästa körning.
+           MOVE paminnelser-kundnr TO AVISERINGSFIL-KUNDNR
+           MOVE paminnelser-lopnr TO AVISERINGSFIL-LOPNR
+           MOVE paminnelser-forfallo-datum TO AVISERINGSFIL-FORFALLO
+           MOVE WS-INKASSO-BELOPP TO AVISERINGSFIL-BELOPP
+
+           WRITE AVISERINGSFIL-RAD
+
+           ADD 1 TO WS-ANTAL-AVISERADE.
+
+       SPARA-KORNINGSLOGG SECTION.
+
+      *> Sparar en sammanfattningsrad per anrop (antal infogade,
+      *> borttagna, flaggade och avskrivna) i run_history, så
+      *> batchvolymer kan följas historiskt i stället för att bara
+      *> synas i jobbloggen. WS-STEG sparas med raden - körs
+      *> The_Heart.cbl som tre separata JCL-steg (se THEHEART.jcl)
+      *> hör alltså tre rader ihop till en logisk batchkörning, var
+      *> och en med bara sitt eget stegs räknare skilt från noll.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP(1:4) TO WS-ÅR
+           MOVE WS-TIMESTAMP(5:2) TO WS-MÅNAD
+           MOVE WS-TIMESTAMP(7:2) TO WS-DAG
+
+           STRING
+             WS-ÅR "-" WS-MÅNAD "-" WS-DAG
+             " " WS-TIMESTAMP(9:2) ":" WS-TIMESTAMP(11:2)
+             ":" WS-TIMESTAMP(13:2)
+             DELIMITED BY SIZE
+             INTO run-history-timestamp
+           END-STRING
+
+           MOVE "The_Heart" TO run-history-programnamn
+           MOVE WS-STEG TO run-history-steg
+           MOVE WS-ANTAL-INFOGADE TO run-history-antal-infogade
+           MOVE WS-ANTAL-BORTTAGNA TO run-history-antal-borttagna
+           MOVE WS-INKASSO-ANTAL TO run-history-antal-flaggade
+           MOVE WS-ANTAL-AVSKRIVNA TO run-history-antal-avskrivna
+
+           EXEC SQL
+               INSERT INTO REDWARRIOR.dbo.run_history
+                   (run_timestamp, programnamn, steg, antal_infogade,
+                    antal_borttagna, antal_flaggade, antal_avskrivna)
+               VALUES
+                   (:run-history-timestamp, :run-history-programnamn,
+                    :run-history-steg,
+                    :run-history-antal-infogade,
+                    :run-history-antal-borttagna,
+                    :run-history-antal-flaggade,
+                    :run-history-antal-avskrivna)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "FEL VID SPARA-KORNINGSLOGG. SQLCODE = " SQLCODE
+           END-IF.
+
