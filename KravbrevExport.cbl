@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KravbrevExport.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KRAVBREVFIL ASSIGN TO "KRAVBREV.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KRAVBREVFIL.
+       01  KRAVBREV-RAD.
+           03 KRAVBREV-KUNDNAMN           PIC X(60).
+           03 KRAVBREV-ADRESS             PIC X(60).
+           03 KRAVBREV-POSTNR             PIC X(10).
+           03 KRAVBREV-POSTORT            PIC X(40).
+           03 KRAVBREV-KUNDNR             PIC Z(9)9.
+           03 KRAVBREV-LOPNR              PIC Z(9)9.
+           03 KRAVBREV-FORFALLO           PIC X(10).
+           03 KRAVBREV-BELOPP             PIC Z(8)9.99-.
+           03 KRAVBREV-NIVA               PIC 9.
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY "P_W255.CPY".
+       COPY "P_W666.CPY".
+       COPY "P_W667.CPY".
+
+       01  WS-BELOPP                     PIC S9(9)V9(2) COMP-3.
+       01  WS-RADANTAL                   PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       A-MAIN SECTION.
+
+           PERFORM B-CONNECT-TO-DB
+           OPEN OUTPUT KRAVBREVFIL
+           PERFORM C-BYGG-KRAVBREV
+           CLOSE KRAVBREVFIL
+
+           DISPLAY "Kravbrevexport klar. Brev skrivna: " WS-RADANTAL
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           GOBACK.
+
+       B-CONNECT-TO-DB SECTION.
+
+           EXEC SQL
+               CONNECT TO 'redwarriordb'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "DB CONNECTION FAILED. SQLCODE = " SQLCODE
+               STOP RUN
+           END-IF.
+
+       C-BYGG-KRAVBREV SECTION.
+
+      *> Ett kravbrev per kundnr/lopnr för de påminnelser som
+      *> BYGG-DATUM-PAMINNELSE skapade eller eskalerade idag - dvs.
+      *> paminnelse_datum = dagens datum och status fortfarande NEJ.
+           EXEC SQL
+               DECLARE KRAVBREV_CURSOR CURSOR FOR
+               SELECT
+                   k.kundnamn,
+                   k.adress,
+                   k.postnr,
+                   k.postort,
+                   p.kundnr,
+                   p.lopnr,
+                   p.forfallo_datum,
+                   f.attbet - f.belopp_bet,
+                   p.paminnelse_niva
+               FROM REDWARRIOR.dbo.paminnelser p
+               JOIN REDWARRIOR.dbo.faktura f ON f.lopnr = p.lopnr
+               JOIN REDWARRIOR.dbo.kundmaster k ON k.kundnr = p.kundnr
+               WHERE p.inkasso_status = 'NEJ'
+                 AND p.paminnelse_datum = CAST(GETDATE() AS DATE)
+               ORDER BY p.kundnr, p.lopnr
+           END-EXEC.
+
+           EXEC SQL
+               OPEN KRAVBREV_CURSOR
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH KRAVBREV_CURSOR INTO
+                       :kundmaster-kundnamn,
+                       :kundmaster-adress,
+                       :kundmaster-postnr,
+                       :kundmaster-postort,
+                       :paminnelser-kundnr,
+                       :paminnelser-lopnr,
+                       :paminnelser-forfallo-datum,
+                       :WS-BELOPP,
+                       :paminnelser-paminnelse-niva
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM D-SKRIV-KRAVBREVRAD
+               ELSE
+                   IF SQLCODE NOT = 100
+                       DISPLAY "SQL FEL VID FETCH KRAVBREV: " SQLCODE
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE KRAVBREV_CURSOR
+           END-EXEC.
+
+       D-SKRIV-KRAVBREVRAD SECTION.
+
+           MOVE kundmaster-kundnamn TO KRAVBREV-KUNDNAMN
+           MOVE kundmaster-adress TO KRAVBREV-ADRESS
+           MOVE kundmaster-postnr TO KRAVBREV-POSTNR
+           MOVE kundmaster-postort TO KRAVBREV-POSTORT
+           MOVE paminnelser-kundnr TO KRAVBREV-KUNDNR
+           MOVE paminnelser-lopnr TO KRAVBREV-LOPNR
+           MOVE paminnelser-forfallo-datum TO KRAVBREV-FORFALLO
+           MOVE WS-BELOPP TO KRAVBREV-BELOPP
+           MOVE paminnelser-paminnelse-niva TO KRAVBREV-NIVA
+
+           WRITE KRAVBREV-RAD
+           ADD 1 TO WS-RADANTAL.
