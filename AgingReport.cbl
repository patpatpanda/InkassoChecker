@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AgingReport.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALDERSRAPPORT ASSIGN TO "ALDERSRAPPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALDERSRAPPORT.
+       01  ALDERSRAPPORT-RAD             PIC X(120).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY "P_W255.CPY".
+       COPY "P_W666.CPY".
+
+       01  WS-UPGNR                      PIC S9(7)  COMP-3.
+       01  WS-KUNDNR                     PIC S9(10)  COMP-3.
+       01  WS-BUCKET-0-30                PIC S9(9)V9(2) COMP-3.
+       01  WS-BUCKET-31-60               PIC S9(9)V9(2) COMP-3.
+       01  WS-BUCKET-61-90               PIC S9(9)V9(2) COMP-3.
+       01  WS-BUCKET-90-PLUS             PIC S9(9)V9(2) COMP-3.
+       01  WS-HAR-INKASSO                PIC X(3).
+
+       01  WS-EDIT-UPGNR                 PIC Z(6)9.
+       01  WS-EDIT-KUNDNR                PIC Z(9)9.
+       01  WS-EDIT-0-30                  PIC Z(8)9.99-.
+       01  WS-EDIT-31-60                 PIC Z(8)9.99-.
+       01  WS-EDIT-61-90                 PIC Z(8)9.99-.
+       01  WS-EDIT-90-PLUS               PIC Z(8)9.99-.
+
+       01  WS-RADANTAL                   PIC 9(6) VALUE 0.
+
+       01  WS-RAPPORT-RAD                PIC X(120).
+
+       PROCEDURE DIVISION.
+
+       A-MAIN SECTION.
+
+           PERFORM B-CONNECT-TO-DB
+           PERFORM C-OPPNA-RAPPORT
+           PERFORM D-SKRIV-RUBRIK
+           PERFORM E-BYGG-ALDERSBUCKETS
+           PERFORM F-STANG-RAPPORT
+
+           DISPLAY "Åldersanalysrapport klar. Rader skrivna: "
+             WS-RADANTAL
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           GOBACK.
+
+       B-CONNECT-TO-DB SECTION.
+
+           EXEC SQL
+               CONNECT TO 'redwarriordb'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "DB CONNECTION FAILED. SQLCODE = " SQLCODE
+               STOP RUN
+           END-IF.
+
+       C-OPPNA-RAPPORT SECTION.
+
+           OPEN OUTPUT ALDERSRAPPORT.
+
+       D-SKRIV-RUBRIK SECTION.
+
+           STRING
+             "UPGNR      KUNDNR        0-30       31-60"
+             "       61-90        90+  INKASSO"
+             DELIMITED BY SIZE
+             INTO ALDERSRAPPORT-RAD
+           END-STRING
+           WRITE ALDERSRAPPORT-RAD.
+
+       E-BYGG-ALDERSBUCKETS SECTION.
+
+      *> Grupperar utestående belopp (attbet - belopp_bet) per
+      *> upgnr/kundnr i förfalloband räknat från forfdat, och slår
+      *> upp om kunden redan har en påminnelse flaggad för inkasso.
+           EXEC SQL
+               DECLARE ALDERS_CURSOR CURSOR FOR
+               SELECT
+                   f.upgnr,
+                   f.kundnr,
+                   SUM(CASE
+                       WHEN DATEDIFF(DAY, f.forfdat, GETDATE())
+                            BETWEEN 0 AND 30
+                       THEN f.attbet - f.belopp_bet ELSE 0.00 END),
+                   SUM(CASE
+                       WHEN DATEDIFF(DAY, f.forfdat, GETDATE())
+                            BETWEEN 31 AND 60
+                       THEN f.attbet - f.belopp_bet ELSE 0.00 END),
+                   SUM(CASE
+                       WHEN DATEDIFF(DAY, f.forfdat, GETDATE())
+                            BETWEEN 61 AND 90
+                       THEN f.attbet - f.belopp_bet ELSE 0.00 END),
+                   SUM(CASE
+                       WHEN DATEDIFF(DAY, f.forfdat, GETDATE()) > 90
+                       THEN f.attbet - f.belopp_bet ELSE 0.00 END),
+                   MAX(CASE
+                       WHEN p.inkasso_status = 'JA' THEN 'JA '
+                       ELSE 'NEJ' END)
+               FROM REDWARRIOR.dbo.faktura f
+               LEFT JOIN REDWARRIOR.dbo.paminnelser p
+                 ON p.lopnr = f.lopnr
+               WHERE f.belopp_bet < f.attbet
+                 AND f.forfdat < CAST(GETDATE() AS DATE)
+               GROUP BY f.upgnr, f.kundnr
+               ORDER BY f.upgnr, f.kundnr
+           END-EXEC.
+
+           EXEC SQL
+               OPEN ALDERS_CURSOR
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH ALDERS_CURSOR INTO
+                       :WS-UPGNR,
+                       :WS-KUNDNR,
+                       :WS-BUCKET-0-30,
+                       :WS-BUCKET-31-60,
+                       :WS-BUCKET-61-90,
+                       :WS-BUCKET-90-PLUS,
+                       :WS-HAR-INKASSO
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM G-SKRIV-ALDERSRAD
+               ELSE
+                   IF SQLCODE NOT = 100
+                       DISPLAY "SQL FEL VID FETCH: " SQLCODE
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE ALDERS_CURSOR
+           END-EXEC.
+
+       G-SKRIV-ALDERSRAD SECTION.
+
+           MOVE WS-UPGNR TO WS-EDIT-UPGNR
+           MOVE WS-KUNDNR TO WS-EDIT-KUNDNR
+           MOVE WS-BUCKET-0-30 TO WS-EDIT-0-30
+           MOVE WS-BUCKET-31-60 TO WS-EDIT-31-60
+           MOVE WS-BUCKET-61-90 TO WS-EDIT-61-90
+           MOVE WS-BUCKET-90-PLUS TO WS-EDIT-90-PLUS
+
+           MOVE SPACES TO WS-RAPPORT-RAD
+
+           STRING
+             WS-EDIT-UPGNR    " "
+             WS-EDIT-KUNDNR   "  "
+             WS-EDIT-0-30     "  "
+             WS-EDIT-31-60    "  "
+             WS-EDIT-61-90    "  "
+             WS-EDIT-90-PLUS  "  "
+             WS-HAR-INKASSO
+             DELIMITED BY SIZE
+             INTO WS-RAPPORT-RAD
+           END-STRING
+
+           MOVE WS-RAPPORT-RAD TO ALDERSRAPPORT-RAD
+           WRITE ALDERSRAPPORT-RAD
+           ADD 1 TO WS-RADANTAL.
+
+       F-STANG-RAPPORT SECTION.
+
+           CLOSE ALDERSRAPPORT.
