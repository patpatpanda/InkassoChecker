@@ -10,21 +10,43 @@
            EXEC SQL INCLUDE SQLCA END-EXEC.
        COPY "P_W255.CPY".
        COPY "P_W666.CPY".
+       COPY "P_W668.CPY".
+       COPY "P_W670.CPY".
+       COPY "P_W672.CPY".
 
        01 WS-TIMESTAMP PIC X(20).
        01 WS-ÅR PIC X(4).
        01 WS-MÅNAD PIC X(2).
        01 WS-DAG PIC X(2).
 
+      *> Antal dagars respit - se The_Heart.cbl:s BYGG-DATUM-PAMINNELSE
+      *> för samma per-upgnr-uppslagning mot inkasso_parameter.
+       01 WS-GRACE-DAGAR PIC S9(4) COMP-5 VALUE 10.
+
        01 ws-count PIC 9(4) VALUE 0.
 
+      *> Dubblettskydd känns igen på SQLSTATE '23000', inte ett
+      *> SQLCODE-värde - se The_Heart.cbl för samma dubblettskydd
+      *> och motiveringen (SQL Server, inte DB2, bakom ESQL-lagret).
+
+      *> Checkpoint/retry för OBETALDA_CURSOR, samma teknik som
+      *> The_Heart.cbl (se HAMTA-CHECKPOINT/SPARA-CHECKPOINT och
+      *> SPARA-RETRYKO där) - CHECK-OBETALDA-FAKTUROR är den enda
+      *> aktiva sektionen i detta program, så den ska ha samma
+      *> omstarts-/felåterhämtningsskydd som i The_Heart.cbl.
+       01 WS-CHECKPOINT-RADRAKNARE PIC 9(6) VALUE 0.
+       01 WS-CHECKPOINT-INTERVALL PIC 9(6) VALUE 50.
+       01 WS-CURSOR-OPEN-FEL PIC X(1) VALUE "N".
+
        PROCEDURE DIVISION.
 
        A-MAIN SECTION.
 
            PERFORM B-CONNECT-TO-DB
+           PERFORM BEARBETA-RETRYKO
            PERFORM CHECK-OBETALDA-FAKTUROR
       *    PERFORM REMOVE-BETALDA
+      *    PERFORM ESKALERA-PAMINNELSE-NIVA
       *    PERFORM FLAGGA-FOR-INKASSO
            DISPLAY "Inkasso batch klar!"
            EXEC SQL
@@ -45,6 +67,9 @@
            END-IF.
        CHECK-OBETALDA-FAKTUROR SECTION.
 
+           MOVE "N" TO WS-CURSOR-OPEN-FEL
+           PERFORM HAMTA-CHECKPOINT
+
            EXEC SQL
                DECLARE OBETALDA_CURSOR CURSOR WITH HOLD FOR
                SELECT
@@ -59,12 +84,18 @@
                FROM REDWARRIOR.dbo.faktura
                WHERE forfdat < CAST(GETDATE() AS DATE)
                  AND belopp_bet = CAST(0.00 AS DECIMAL(11,2))
+                 AND lopnr > :checkpoint-senaste-lopnr
+               ORDER BY lopnr
            END-EXEC.
 
            EXEC SQL
                OPEN OBETALDA_CURSOR
            END-EXEC.
 
+           IF SQLCODE NOT = 0
+               DISPLAY "SQL FEL VID OPEN OBETALDA_CURSOR: " SQLCODE
+               MOVE "J" TO WS-CURSOR-OPEN-FEL
+           ELSE
            PERFORM UNTIL SQLCODE = 100
 
                EXEC SQL
@@ -97,6 +128,8 @@
                        MOVE faktura-lopnr TO paminnelser-lopnr
 
                        MOVE "NEJ" TO paminnelser-inkasso-status
+                       MOVE 1 TO paminnelser-paminnelse-niva
+                       MOVE "N" TO paminnelser-inkasso-exporterad
                        DISPLAY "Försöker INSERTA:"
                        DISPLAY "UPGNR: " paminnelser-upgnr
                        DISPLAY "KUNDNR: " paminnelser-kundnr
@@ -104,47 +137,310 @@
                        DISPLAY "DATUM: " paminnelser-paminnelse-datum
                        DISPLAY "FORFALLO: " paminnelser-forfallo-datum
                        DISPLAY "STATUS: " paminnelser-inkasso-status
+                       DISPLAY "NIVA: " paminnelser-paminnelse-niva
 
                        EXEC SQL
                            INSERT INTO REDWARRIOR.dbo.paminnelser
            (upgnr, kundnr, lopnr, paminnelse_datum, forfallo_datum,
-                  inkasso_status
+                  inkasso_status, paminnelse_niva, inkasso_exporterad
            )                    VALUES
            (:paminnelser-upgnr, :paminnelser-kundnr, :paminnelser-lopnr,
              :paminnelser-paminnelse-datum, :paminnelser-forfallo-datum,
-                            :paminnelser-inkasso-status)
+                            :paminnelser-inkasso-status,
+             :paminnelser-paminnelse-niva,
+             :paminnelser-inkasso-exporterad)
                        END-EXEC
 
                        IF SQLCODE = 0
                            DISPLAY "Ny påminnelse skapad för LOPNR: "
                              faktura-lopnr
                        ELSE
-                           DISPLAY "FEL VID INSERT: " SQLCODE
+                           IF SQLSTATE = "23000"
+                               DISPLAY
+                                 "Paminnelse fanns redan (dubblett) "
+                                 "för LOPNR: " faktura-lopnr
+                           ELSE
+                               DISPLAY "FEL VID INSERT: " SQLCODE
+                               MOVE faktura-lopnr TO retry-lopnr
+                               MOVE "INSERT" TO retry-operation
+                               MOVE SQLCODE TO retry-felkod
+                               PERFORM SPARA-RETRYKO
+                           END-IF
                        END-IF
                    END-IF
 
+                   MOVE faktura-lopnr TO checkpoint-senaste-lopnr
+                   ADD 1 TO WS-CHECKPOINT-RADRAKNARE
+                   IF WS-CHECKPOINT-RADRAKNARE >=
+                        WS-CHECKPOINT-INTERVALL
+                       PERFORM SPARA-CHECKPOINT
+                       MOVE 0 TO WS-CHECKPOINT-RADRAKNARE
+                   END-IF
+
                ELSE
                    IF SQLCODE NOT = 100
                        DISPLAY "SQL FEL VID FETCH: " SQLCODE
                    END-IF
                END-IF
 
-           END-PERFORM.
+           END-PERFORM
+           END-IF.
 
            EXEC SQL
                CLOSE OBETALDA_CURSOR
            END-EXEC.
 
+      *> Checkpointen tas bara bort om cursorn verkligen gick igenom
+      *> hela faktura (SQLCODE 100) - misslyckades OPEN
+      *> OBETALDA_CURSOR ovan ska nästa körning återuppta från samma
+      *> checkpoint, inte scanna om från början - se The_Heart.cbl.
+           IF WS-CURSOR-OPEN-FEL = "N"
+               PERFORM TA-BORT-CHECKPOINT
+           END-IF.
+
+       HAMTA-CHECKPOINT SECTION.
+
+      *> Läser senast bearbetade lopnr för denna körning. Saknas en
+      *> rad (dvs. föregående körning gick igenom hela cursorn utan
+      *> avbrott) börjar vi om från noll.
+           MOVE "INKASSOChecker" TO checkpoint-programnamn
+           MOVE 0 TO checkpoint-senaste-lopnr
+
+           EXEC SQL
+               SELECT senaste_lopnr INTO :checkpoint-senaste-lopnr
+               FROM REDWARRIOR.dbo.batch_checkpoint
+               WHERE programnamn = :checkpoint-programnamn
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               DISPLAY "FEL VID HAMTA-CHECKPOINT: " SQLCODE
+               MOVE 0 TO checkpoint-senaste-lopnr
+           END-IF.
+
+       SPARA-CHECKPOINT SECTION.
+
+      *> Sparar undan var vi kom i cursorn och committar, så en
+      *> avbruten körning kan starta om efter senast sparade lopnr
+      *> i stället för att scanna hela faktura på nytt.
+           EXEC SQL
+               SELECT COUNT(*) INTO :ws-count
+               FROM REDWARRIOR.dbo.batch_checkpoint
+               WHERE programnamn = :checkpoint-programnamn
+           END-EXEC
+
+           IF ws-count = 0
+               EXEC SQL
+                   INSERT INTO REDWARRIOR.dbo.batch_checkpoint
+                       (programnamn, senaste_lopnr)
+                   VALUES
+                       (:checkpoint-programnamn,
+                        :checkpoint-senaste-lopnr)
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   UPDATE REDWARRIOR.dbo.batch_checkpoint
+                   SET senaste_lopnr = :checkpoint-senaste-lopnr
+                   WHERE programnamn = :checkpoint-programnamn
+               END-EXEC
+           END-IF
+
+           IF SQLCODE NOT = 0
+               DISPLAY "FEL VID SPARA-CHECKPOINT: " SQLCODE
+           END-IF
+
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+       TA-BORT-CHECKPOINT SECTION.
+
+           EXEC SQL
+               DELETE FROM REDWARRIOR.dbo.batch_checkpoint
+               WHERE programnamn = :checkpoint-programnamn
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               DISPLAY "FEL VID TA-BORT-CHECKPOINT: " SQLCODE
+           END-IF.
+
+       SPARA-RETRYKO SECTION.
+
+      *> Loggar en misslyckad INSERT i retry_queue så att
+      *> BEARBETA-RETRYKO kan försöka på nytt vid en senare körning
+      *> - checkpointen har redan passerat detta lopnr, så
+      *> OBETALDA_CURSOR hittar det aldrig igen på egen hand.
+      *> Anroparen fyller i retry-lopnr, retry-operation och
+      *> retry-felkod innan PERFORM.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP(1:4) TO WS-ÅR
+           MOVE WS-TIMESTAMP(5:2) TO WS-MÅNAD
+           MOVE WS-TIMESTAMP(7:2) TO WS-DAG
+
+           STRING
+             WS-ÅR "-" WS-MÅNAD "-" WS-DAG
+             " " WS-TIMESTAMP(9:2) ":" WS-TIMESTAMP(11:2)
+             ":" WS-TIMESTAMP(13:2)
+             DELIMITED BY SIZE
+             INTO retry-created-at
+           END-STRING
+
+           MOVE "N" TO retry-retried
+
+           EXEC SQL
+               INSERT INTO REDWARRIOR.dbo.retry_queue
+                   (lopnr, operation, felkod, created_at, retried)
+               VALUES
+                   (:retry-lopnr, :retry-operation, :retry-felkod,
+                    :retry-created-at, :retry-retried)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "FEL VID SPARA-RETRYKO: " SQLCODE
+           END-IF.
+
+       BEARBETA-RETRYKO SECTION.
+
+      *> Försöker läka tidigare misslyckade INSERT innan dagens
+      *> ordinarie körning startar - checkpointen har redan passerat
+      *> dessa lopnr, så OBETALDA_CURSOR hittar dem aldrig igen.
+      *> FLAGGA-FOR-INKASSO/UPDATE-fel förekommer inte i detta
+      *> program (den sektionen är dormant, se A-MAIN), så bara
+      *> operation "INSERT" hanteras här.
+           EXEC SQL
+               DECLARE RETRY_CURSOR CURSOR FOR
+               SELECT lopnr, operation
+               FROM REDWARRIOR.dbo.retry_queue
+               WHERE retried = 'N'
+                 AND operation = 'INSERT'
+           END-EXEC.
+
+           EXEC SQL
+               OPEN RETRY_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "SQL FEL VID OPEN RETRY_CURSOR: " SQLCODE
+           ELSE
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH RETRY_CURSOR INTO
+                       :retry-lopnr, :retry-operation
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM FORSOK-INSERT-PAMINNELSE-IGEN
+               ELSE
+                   IF SQLCODE NOT = 100
+                       DISPLAY "SQL FEL VID FETCH RETRYKO: " SQLCODE
+                   END-IF
+               END-IF
+
+           END-PERFORM
+           END-IF.
+
+           EXEC SQL
+               CLOSE RETRY_CURSOR
+           END-EXEC.
+
+       FORSOK-INSERT-PAMINNELSE-IGEN SECTION.
+
+           EXEC SQL
+               SELECT upgnr, kundnr INTO
+                   :faktura-upgnr, :faktura-kundnr
+               FROM REDWARRIOR.dbo.faktura
+               WHERE lopnr = :retry-lopnr
+                 AND belopp_bet = CAST(0.00 AS DECIMAL(11,2))
+           END-EXEC
+
+           IF SQLCODE = 0
+
+               EXEC SQL
+                   SELECT COUNT(*) INTO :ws-count
+                   FROM REDWARRIOR.dbo.paminnelser
+                   WHERE lopnr = :retry-lopnr
+               END-EXEC
+
+               IF ws-count = 0
+                   MOVE faktura-upgnr TO paminnelser-upgnr
+                   MOVE faktura-kundnr TO paminnelser-kundnr
+                   MOVE retry-lopnr TO paminnelser-lopnr
+
+                   PERFORM BYGG-DATUM-PAMINNELSE
+
+                   MOVE "NEJ" TO paminnelser-inkasso-status
+                   MOVE 1 TO paminnelser-paminnelse-niva
+                   MOVE "N" TO paminnelser-inkasso-exporterad
+
+                   EXEC SQL
+                       INSERT INTO REDWARRIOR.dbo.paminnelser
+           (upgnr, kundnr, lopnr, paminnelse_datum, forfallo_datum,
+                  inkasso_status, paminnelse_niva, inkasso_exporterad
+           )                    VALUES
+           (:paminnelser-upgnr, :paminnelser-kundnr, :paminnelser-lopnr,
+             :paminnelser-paminnelse-datum, :paminnelser-forfallo-datum,
+                            :paminnelser-inkasso-status,
+             :paminnelser-paminnelse-niva,
+             :paminnelser-inkasso-exporterad)
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       DISPLAY "Retry lyckades för LOPNR: " retry-lopnr
+                       PERFORM MARKERA-RETRY-KLAR
+                   ELSE
+                       IF SQLSTATE = "23000"
+                           DISPLAY
+                             "Paminnelse fanns redan (dubblett) vid "
+                             "retry för LOPNR: " retry-lopnr
+                           PERFORM MARKERA-RETRY-KLAR
+                       ELSE
+                           DISPLAY "RETRY MISSLYCKADES IGEN. SQLCODE = "
+                             SQLCODE
+                       END-IF
+                   END-IF
+               ELSE
+      *> Redan infogad av en tidigare körning - stäng av kön.
+                   PERFORM MARKERA-RETRY-KLAR
+               END-IF
+
+           ELSE
+               IF SQLCODE = 100
+      *> Fakturan är inte längre obetald - inget att läka.
+                   PERFORM MARKERA-RETRY-KLAR
+               ELSE
+                   DISPLAY "SQL FEL VID RETRY-LASNING: " SQLCODE
+               END-IF
+           END-IF.
+
+       MARKERA-RETRY-KLAR SECTION.
+
+           EXEC SQL
+               UPDATE REDWARRIOR.dbo.retry_queue
+               SET retried = 'J'
+               WHERE lopnr = :retry-lopnr
+                 AND operation = :retry-operation
+                 AND retried = 'N'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "FEL VID MARKERA-RETRY-KLAR: " SQLCODE
+           END-IF.
+
        REMOVE-BETALDA SECTION.
 
+      *> Endast helt betalda fakturor (belopp_bet >= attbet) tas bort
+      *> ur paminnelser - en delbetalning lämnar ärendet öppet för
+      *> det kvarstående beloppet, se The_Heart.cbl. Ärenden som är
+      *> satta på manuell paus (PAUSAD) rörs inte alls.
            EXEC SQL
                DELETE FROM REDWARRIOR.dbo.paminnelser
                WHERE EXISTS (
                    SELECT 1
                    FROM REDWARRIOR.dbo.faktura f
                    WHERE f.lopnr = paminnelser.lopnr
-                     AND f.belopp_bet > CAST(0.00 AS DECIMAL(11,2))
+                     AND f.belopp_bet >= f.attbet
                )
+               AND paminnelser.inkasso_status <> 'PAUSAD'
            END-EXEC
 
            IF SQLCODE = 0
@@ -153,6 +449,68 @@
                DISPLAY "FEL I REMOVE-BETALDA. SQLCODE = " SQLCODE
            END-IF.
 
+       ESKALERA-PAMINNELSE-NIVA SECTION.
+
+      *> Nivå 1-påminnelser vars förfallodatum har passerat utan
+      *> betalning får en ny nivå 2-påminnelse med nytt
+      *> förfallodatum. Först när även nivå 2 löper ut flaggas
+      *> ärendet för inkasso, se FLAGGA-FOR-INKASSO.
+           EXEC SQL
+               DECLARE ESKALERA_CURSOR CURSOR FOR
+               SELECT p.lopnr
+               FROM REDWARRIOR.dbo.paminnelser p
+               JOIN REDWARRIOR.dbo.faktura f ON f.lopnr = p.lopnr
+               WHERE p.inkasso_status = 'NEJ'
+                 AND p.paminnelse_niva = 1
+                 AND p.forfallo_datum < CAST(GETDATE() AS DATE)
+                 AND f.belopp_bet < f.attbet
+           END-EXEC.
+
+           EXEC SQL
+               OPEN ESKALERA_CURSOR
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH ESKALERA_CURSOR INTO :paminnelser-lopnr
+               END-EXEC
+
+               IF SQLCODE = 0
+
+                   PERFORM BYGG-DATUM-PAMINNELSE
+
+                   EXEC SQL
+                       UPDATE REDWARRIOR.dbo.paminnelser
+                       SET paminnelse_niva = 2,
+                           paminnelse_datum =
+                             :paminnelser-paminnelse-datum,
+                           forfallo_datum =
+                             :paminnelser-forfallo-datum
+                       WHERE lopnr = :paminnelser-lopnr
+                         AND paminnelse_niva = 1
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       DISPLAY "Andra påminnelsen skapad för LOPNR: "
+                         paminnelser-lopnr
+                   ELSE
+                       DISPLAY "FEL VID ESKALERING TILL NIVA 2: "
+                         SQLCODE
+                   END-IF
+
+               ELSE
+                   IF SQLCODE NOT = 100
+                       DISPLAY "SQL FEL VID FETCH ESKALERING: " SQLCODE
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE ESKALERA_CURSOR
+           END-EXEC.
+
        FLAGGA-FOR-INKASSO SECTION.
 
            EXEC SQL
@@ -160,6 +518,7 @@
                SET inkasso_status = 'JA'
                WHERE forfallo_datum < CAST(GETDATE() AS DATE)
                  AND inkasso_status = 'NEJ'
+                 AND paminnelse_niva = 2
            END-EXEC
 
            IF SQLCODE = 0
@@ -181,5 +540,24 @@
              INTO paminnelser-paminnelse-datum
            END-STRING
 
-           MOVE paminnelser-paminnelse-datum TO
-             paminnelser-forfallo-datum.
+      *> Antal dagars respit styrs per upgnr av inkasso_parameter -
+      *> saknas en rad används 10 dagar. Samma uppslagning som
+      *> The_Heart.cbl - denna sektion är den enda aktiva i
+      *> Program1.cbl, så den ska ge samma req005-respit.
+           MOVE 10 TO WS-GRACE-DAGAR
+           EXEC SQL
+               SELECT grace_dagar INTO :WS-GRACE-DAGAR
+               FROM REDWARRIOR.dbo.inkasso_parameter
+               WHERE upgnr = :paminnelser-upgnr
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               DISPLAY "FEL VID LASNING AV INKASSO_PARAMETER: " SQLCODE
+               MOVE 10 TO WS-GRACE-DAGAR
+           END-IF
+
+           EXEC SQL
+              SELECT CONVERT(CHAR(10),
+                     DATEADD(DAY, :WS-GRACE-DAGAR, GETDATE()), 120)
+               INTO :paminnelser-forfallo-datum
+           END-EXEC.
