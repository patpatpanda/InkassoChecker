@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArendeForfragan.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARENDERAPPORT ASSIGN TO "ARENDEFORFRAGAN.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARENDERAPPORT.
+       01  ARENDERAPPORT-RAD             PIC X(120).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY "P_W255.CPY".
+       COPY "P_W666.CPY".
+
+      *> Sökparametrar - kundtjänst matar in lopnr eller kundnr (den
+      *> andra lämnas 0). Ett angivet lopnr pekar ut exakt en faktura;
+      *> ett kundnr utan lopnr listar kundens samtliga fakturor.
+       01  WS-SOK-LOPNR                  PIC S9(10) COMP-3 VALUE 0.
+       01  WS-SOK-KUNDNR                 PIC S9(10) COMP-3 VALUE 0.
+
+      *> NULL-indikator för de tre paminnelser-fälten - en faktura
+      *> utan påminnelserad ger SQLCODE 0 men NULL på dessa kolumner
+      *> via LEFT JOIN, samma teknik som faktura-betaldat-NULL.
+       01  WS-HAR-PAMINNELSE-NULL        PIC S9(4) COMP-5.
+       01  WS-RADANTAL                   PIC 9(6) VALUE 0.
+
+       01  WS-EDIT-LOPNR                 PIC Z(9)9.
+       01  WS-EDIT-KUNDNR                PIC Z(9)9.
+       01  WS-EDIT-ATTBET                PIC Z(8)9.99-.
+       01  WS-EDIT-BETALT                PIC Z(8)9.99-.
+       01  WS-EDIT-NIVA                  PIC Z9.
+
+       01  WS-RAPPORT-RAD                PIC X(120).
+
+       PROCEDURE DIVISION.
+
+       A-MAIN SECTION.
+
+           PERFORM B-CONNECT-TO-DB
+           PERFORM C-LAS-SOKPARAMETRAR
+           PERFORM D-OPPNA-RAPPORT
+           PERFORM E-SKRIV-RUBRIK
+           PERFORM F-SOK-ARENDEN
+           PERFORM G-STANG-RAPPORT
+
+           DISPLAY "Ärendeförfrågan klar. Rader: " WS-RADANTAL
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           GOBACK.
+
+       B-CONNECT-TO-DB SECTION.
+
+           EXEC SQL
+               CONNECT TO 'redwarriordb'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "DB CONNECTION FAILED. SQLCODE = " SQLCODE
+               STOP RUN
+           END-IF.
+
+       C-LAS-SOKPARAMETRAR SECTION.
+
+      *> Operatören matar in lopnr och/eller kundnr på konsolen -
+      *> samma mönster som JCL-parametrar skulle skickas in med,
+      *> tills en riktig jobbstyrning finns (se req 016).
+           DISPLAY "ANGE LOPNR (0 OM OKÄNT): "
+           ACCEPT WS-SOK-LOPNR FROM CONSOLE
+
+           DISPLAY "ANGE KUNDNR (0 OM OKÄNT): "
+           ACCEPT WS-SOK-KUNDNR FROM CONSOLE
+
+           IF WS-SOK-LOPNR = 0 AND WS-SOK-KUNDNR = 0
+               DISPLAY "MINST ETT AV LOPNR/KUNDNR MASTE ANGES."
+               STOP RUN
+           END-IF.
+
+       D-OPPNA-RAPPORT SECTION.
+
+           OPEN OUTPUT ARENDERAPPORT.
+
+       E-SKRIV-RUBRIK SECTION.
+
+           STRING
+             "LOPNR      KUNDNR     ATTBET      BETALT"
+             "  STATUS      NIVA  FORFALLO"
+             DELIMITED BY SIZE
+             INTO ARENDERAPPORT-RAD
+           END-STRING
+           WRITE ARENDERAPPORT-RAD.
+
+       F-SOK-ARENDEN SECTION.
+
+      *> LEFT JOIN mot paminnelser eftersom en nyskapad faktura kan
+      *> sakna påminnelserad helt - det ska ändå synas i sökningen,
+      *> inte bara försvinna ur resultatet.
+           EXEC SQL
+               DECLARE ARENDE_CURSOR CURSOR FOR
+               SELECT f.lopnr, f.kundnr, f.attbet, f.belopp_bet,
+                      p.inkasso_status, p.paminnelse_niva,
+                      p.forfallo_datum
+               FROM REDWARRIOR.dbo.faktura f
+               LEFT JOIN REDWARRIOR.dbo.paminnelser p
+                 ON p.lopnr = f.lopnr
+               WHERE (f.lopnr = :WS-SOK-LOPNR OR :WS-SOK-LOPNR = 0)
+                 AND (f.kundnr = :WS-SOK-KUNDNR OR :WS-SOK-KUNDNR = 0)
+               ORDER BY f.lopnr
+           END-EXEC.
+
+           EXEC SQL
+               OPEN ARENDE_CURSOR
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH ARENDE_CURSOR INTO
+                       :faktura-lopnr,
+                       :faktura-kundnr,
+                       :faktura-attbet,
+                       :faktura-belopp-bet,
+                       :paminnelser-inkasso-status
+                         :WS-HAR-PAMINNELSE-NULL,
+                       :paminnelser-paminnelse-niva
+                         :WS-HAR-PAMINNELSE-NULL,
+                       :paminnelser-forfallo-datum
+                         :WS-HAR-PAMINNELSE-NULL
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM H-SKRIV-ARENDERAD
+               ELSE
+                   IF SQLCODE NOT = 100
+                       DISPLAY "SQL FEL VID FETCH ARENDE: " SQLCODE
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-RADANTAL = 0
+               DISPLAY "INGEN TRAFF PA ANGIVET LOPNR/KUNDNR."
+           END-IF
+
+           EXEC SQL
+               CLOSE ARENDE_CURSOR
+           END-EXEC.
+
+       H-SKRIV-ARENDERAD SECTION.
+
+           MOVE FAKTURA-LOPNR TO WS-EDIT-LOPNR
+           MOVE FAKTURA-KUNDNR TO WS-EDIT-KUNDNR
+           MOVE FAKTURA-ATTBET TO WS-EDIT-ATTBET
+           MOVE FAKTURA-BELOPP-BET TO WS-EDIT-BETALT
+
+           IF WS-HAR-PAMINNELSE-NULL < 0
+               MOVE "INGEN PAMINNELSE" TO PAMINNELSER-INKASSO-STATUS
+               MOVE SPACES TO PAMINNELSER-FORFALLO-DATUM
+               MOVE 0 TO WS-EDIT-NIVA
+           ELSE
+               MOVE PAMINNELSER-PAMINNELSE-NIVA TO WS-EDIT-NIVA
+           END-IF
+
+           MOVE SPACES TO WS-RAPPORT-RAD
+
+           STRING
+             WS-EDIT-LOPNR    " "
+             WS-EDIT-KUNDNR   " "
+             WS-EDIT-ATTBET   " "
+             WS-EDIT-BETALT   " "
+             PAMINNELSER-INKASSO-STATUS " "
+             WS-EDIT-NIVA     "  "
+             PAMINNELSER-FORFALLO-DATUM
+             DELIMITED BY SIZE
+             INTO WS-RAPPORT-RAD
+           END-STRING
+
+           MOVE WS-RAPPORT-RAD TO ARENDERAPPORT-RAD
+           WRITE ARENDERAPPORT-RAD
+           ADD 1 TO WS-RADANTAL.
+
+       G-STANG-RAPPORT SECTION.
+
+           CLOSE ARENDERAPPORT.
