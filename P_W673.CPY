@@ -0,0 +1,24 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for rantefaktura
+      *> -------------------------------------------
+      *> En rad per faktura och körningsdag som är förfallen och
+      *> obetald, med upplupen dröjsmålsränta beräknad från antal
+      *> dagar sedan forfdat. Skapas av RantefakturaBerakning.cbl.
+           EXEC SQL DECLARE rantefaktura TABLE
+           ( lopnr                decimal(10)   NOT NULL
+           , upgnr                decimal(7)    NOT NULL
+           , kundnr               decimal(10)   NOT NULL
+           , dagar_forsenad       int           NOT NULL
+           , ranta_belopp         decimal(11,2) NOT NULL
+           , skapad_datum         date          NOT NULL
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE rantefaktura
+      *> -------------------------------------------
+       01  DClrantefaktura.
+           03 rantefaktura-lopnr               PIC S9(10)  COMP-3.
+           03 rantefaktura-upgnr               PIC S9(7)   COMP-3.
+           03 rantefaktura-kundnr              PIC S9(10)  COMP-3.
+           03 rantefaktura-dagar-forsenad      PIC S9(9)   COMP-5.
+           03 rantefaktura-ranta-belopp        PIC S9(9)V9(2) COMP-3.
+           03 rantefaktura-skapad-datum        PIC X(10).
