@@ -1,7 +1,7 @@
       *> -------------------------------------------
       *> DECLARE TABLE for paminnelser
       *> -------------------------------------------
-           EXEC SQL DECLARE paminnelser TABLE 
+           EXEC SQL DECLARE paminnelser TABLE
            ( paminnelse_id        int
            , upgnr                decimal(7)   NOT NULL
            , kundnr               decimal(10)  NOT NULL
@@ -9,6 +9,8 @@
            , paminnelse_datum     date         NOT NULL
            , forfallo_datum       date         NOT NULL
            , inkasso_status       varchar(10)  NOT NULL
+           , paminnelse_niva      smallint     NOT NULL
+           , inkasso_exporterad   char(1)      NOT NULL
            ) END-EXEC.
       *> -------------------------------------------
       *> COBOL HOST VARIABLES FOR TABLE paminnelser
@@ -21,3 +23,10 @@
            03 paminnelser-paminnelse-datum    PIC X(10).
            03 paminnelser-forfallo-datum      PIC X(10).
            03 paminnelser-inkasso-status      PIC X(10).
+      *> paminnelse_niva: 1 = första påminnelsen, 2 = andra
+      *> påminnelsen. Först vid utebliven betalning efter nivå 2
+      *> sätts inkasso_status till "JA" av FLAGGA-FOR-INKASSO.
+           03 paminnelser-paminnelse-niva     PIC S9(4)  COMP-5.
+      *> inkasso_exporterad: "J"/"N" - har raden redan skickats i
+      *> inkassofilen som byggs av FLAGGA-FOR-INKASSO.
+           03 paminnelser-inkasso-exporterad  PIC X(1).
