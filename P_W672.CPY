@@ -0,0 +1,23 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for retry_queue
+      *> -------------------------------------------
+      *> En rad per misslyckad INSERT/UPDATE mot paminnelser, så
+      *> felet syns direkt i stället för att upptäckas veckor
+      *> senare via ett kundklagomål. retried = "N" tills en
+      *> uppföljande körning har lyckats bearbeta raden på nytt.
+           EXEC SQL DECLARE retry_queue TABLE
+           ( lopnr                decimal(10)   NOT NULL
+           , operation            varchar(20)   NOT NULL
+           , felkod               int           NOT NULL
+           , created_at           datetime      NOT NULL
+           , retried              char(1)       NOT NULL
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE retry_queue
+      *> -------------------------------------------
+       01  DClretry-queue.
+           03 retry-lopnr                     PIC S9(10)  COMP-3.
+           03 retry-operation                 PIC X(20).
+           03 retry-felkod                    PIC S9(9)   COMP-5.
+           03 retry-created-at                PIC X(19).
+           03 retry-retried                   PIC X(1).
