@@ -0,0 +1,26 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for paminnelser_history
+      *> -------------------------------------------
+      *> En rad per statusövergång eller radering i paminnelser, så
+      *> "när gick det här ärendet till inkasso" kan besvaras utan
+      *> att lita på minnet. Nyckeln är lopnr snarare än
+      *> paminnelse_id - paminnelse_id är en identitetskolumn som
+      *> aldrig läses tillbaka till host-variabeln någon annanstans
+      *> i systemet, medan lopnr redan är den nyckel alla andra
+      *> sektioner joinar och uppdaterar på.
+           EXEC SQL DECLARE paminnelser_history TABLE
+           ( lopnr                decimal(10)   NOT NULL
+           , old_status           varchar(10)
+           , new_status           varchar(10)
+           , changed_by_program   varchar(30)   NOT NULL
+           , changed_at           datetime      NOT NULL
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE paminnelser_history
+      *> -------------------------------------------
+       01  DClpaminnelser-history.
+           03 history-lopnr                   PIC S9(10)  COMP-3.
+           03 history-old-status               PIC X(10).
+           03 history-new-status               PIC X(10).
+           03 history-changed-by-program       PIC X(30).
+           03 history-changed-at               PIC X(19).
