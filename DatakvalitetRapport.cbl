@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DatakvalitetRapport.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATAKVALITETRAPPORT ASSIGN TO "DATAKVALITET.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATAKVALITETRAPPORT.
+       01  DATAKVALITETRAPPORT-RAD      PIC X(120).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY "P_W255.CPY".
+
+       01  WS-ANTAL-AVVIKELSER           PIC 9(6) VALUE 0.
+
+       01  WS-EDIT-LOPNR                 PIC Z(9)9.
+       01  WS-EDIT-UPGNR                 PIC Z(6)9.
+       01  WS-EDIT-KUNDNR                PIC Z(9)9.
+       01  WS-EDIT-BELOPP-BET            PIC Z(8)9.99-.
+
+       01  WS-AVVIKELSETYP               PIC X(30).
+
+       01  WS-RAPPORT-RAD                PIC X(120).
+
+       PROCEDURE DIVISION.
+
+       A-MAIN SECTION.
+
+           PERFORM B-CONNECT-TO-DB
+           PERFORM C-OPPNA-RAPPORT
+           PERFORM D-SKRIV-RUBRIK
+           PERFORM E-KONTROLLERA-FAKTUROR
+           PERFORM F-STANG-RAPPORT
+
+           DISPLAY "Datakvalitetsrapport klar. Avvikelser: "
+             WS-ANTAL-AVVIKELSER
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           GOBACK.
+
+       B-CONNECT-TO-DB SECTION.
+
+           EXEC SQL
+               CONNECT TO 'redwarriordb'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "DB CONNECTION FAILED. SQLCODE = " SQLCODE
+               STOP RUN
+           END-IF.
+
+       C-OPPNA-RAPPORT SECTION.
+
+           OPEN OUTPUT DATAKVALITETRAPPORT.
+
+       D-SKRIV-RUBRIK SECTION.
+
+           STRING
+             "LOPNR      UPGNR   KUNDNR     BELOPP_BET"
+             "  AVVIKELSE"
+             DELIMITED BY SIZE
+             INTO DATAKVALITETRAPPORT-RAD
+           END-STRING
+           WRITE DATAKVALITETRAPPORT-RAD.
+
+       E-KONTROLLERA-FAKTUROR SECTION.
+
+      *> Läser samtliga fakturor och avgör avvikelse i COBOL-logik
+      *> utifrån faktura-betaldat-NULL-indikatorn (samma teknik som
+      *> CHECK-OBETALDA-FAKTUROR i The_Heart/INKASSOChecker redan
+      *> hämtar men aldrig kontrollerar):
+      *>   1) betaldat satt (indikator >= 0) men belopp_bet 0 - en
+      *>      registrerad betalning som aldrig bokfördes, vilket
+      *>      annars gör att en redan betald faktura ändå får en
+      *>      påminnelse.
+      *>   2) belopp_bet > 0 men betaldat null (indikator < 0) - ett
+      *>      bokfört belopp utan betaldatum, t.ex. en delbetalning
+      *>      eller manuell rättning som missade fältet.
+           EXEC SQL
+               DECLARE FAKTURA_KVALITET_CURSOR CURSOR FOR
+               SELECT lopnr, upgnr, kundnr, belopp_bet, betaldat
+               FROM REDWARRIOR.dbo.faktura
+               ORDER BY lopnr
+           END-EXEC.
+
+           EXEC SQL
+               OPEN FAKTURA_KVALITET_CURSOR
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH FAKTURA_KVALITET_CURSOR INTO
+                       :faktura-lopnr,
+                       :faktura-upgnr,
+                       :faktura-kundnr,
+                       :faktura-belopp-bet,
+                       :faktura-betaldat :faktura-betaldat-null
+               END-EXEC
+
+               IF SQLCODE = 0
+
+                   IF faktura-betaldat-null >= 0
+                     AND faktura-belopp-bet = 0
+                       MOVE "BETALDAT UTAN BELOPP" TO WS-AVVIKELSETYP
+                       PERFORM G-SKRIV-AVVIKELSERAD
+                   END-IF
+
+                   IF faktura-betaldat-null < 0
+                     AND faktura-belopp-bet > 0
+                       MOVE "BELOPP UTAN BETALDAT" TO WS-AVVIKELSETYP
+                       PERFORM G-SKRIV-AVVIKELSERAD
+                   END-IF
+
+               ELSE
+                   IF SQLCODE NOT = 100
+                       DISPLAY "SQL FEL VID FETCH FAKTURA_KVALITET: "
+                         SQLCODE
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE FAKTURA_KVALITET_CURSOR
+           END-EXEC.
+
+       G-SKRIV-AVVIKELSERAD SECTION.
+
+           MOVE faktura-lopnr TO WS-EDIT-LOPNR
+           MOVE faktura-upgnr TO WS-EDIT-UPGNR
+           MOVE faktura-kundnr TO WS-EDIT-KUNDNR
+           MOVE faktura-belopp-bet TO WS-EDIT-BELOPP-BET
+
+           MOVE SPACES TO WS-RAPPORT-RAD
+
+           STRING
+             WS-EDIT-LOPNR       " "
+             WS-EDIT-UPGNR       " "
+             WS-EDIT-KUNDNR      " "
+             WS-EDIT-BELOPP-BET  "  "
+             WS-AVVIKELSETYP
+             DELIMITED BY SIZE
+             INTO WS-RAPPORT-RAD
+           END-STRING
+
+           MOVE WS-RAPPORT-RAD TO DATAKVALITETRAPPORT-RAD
+           WRITE DATAKVALITETRAPPORT-RAD
+           ADD 1 TO WS-ANTAL-AVVIKELSER.
+
+       F-STANG-RAPPORT SECTION.
+
+           CLOSE DATAKVALITETRAPPORT.
